@@ -19,6 +19,19 @@
            select report-file
                assign to RPTFILE
                organization is sequential.
+      *
+      * region-based tax-rate control file -- optional; if absent or
+      * a store is missing from it, that store falls back to the
+      * flat rate in ws-tax-amount
+           select optional tax-rate-file
+               assign to TAXFILE
+               organization is sequential.
+      *
+      * per-store S&L totals, one record per store -- feeds A9RET's
+      * return-rate-vs-sales and review-threshold checks
+           select optional sales-totals-file
+               assign to SALESTOT
+               organization is sequential.
       *
        data division.
        file section.
@@ -26,7 +39,7 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
       *
        01 input-line.
            05 il-tran-code                  pic x.
@@ -45,6 +58,7 @@
                 88 il-store-04 value 4.
                 88 il-store-05 value 5.
                 88 il-store-12 value 12.
+                88 il-store-valid value 1, 2, 3, 4, 5, 12.
            05 il-inv-num                    pic x(9).
            05 il-inv-num-redef redefines il-inv-num.
                 10 il-inv-f-char            pic x.
@@ -52,6 +66,30 @@
                 10 il-inv-dash              pic x.
                 10 il-inv-number            pic 9(6).
            05 il-sku-code                   pic x(15).
+           05 il-layaway-balance            pic 9(6)v99.
+      *
+      * region-based tax-rate control record -- one store's rate
+      * per record
+       fd tax-rate-file
+           recording mode is F
+           data record is tax-rate-line
+           record contains 5 characters.
+      *
+       01 tax-rate-line.
+           05 tr-store-num                  pic 99.
+                88 tr-store-valid value 1, 2, 3, 4, 5, 12.
+           05 tr-tax-rate                   pic 9v99.
+      *
+      * per-store S&L totals -- one record per store, written at end
+      * of job for A9RET to read
+       fd sales-totals-file
+           recording mode is F
+           data record is sales-totals-line
+           record contains 12 characters.
+      *
+       01 sales-totals-line.
+           05 st-store-num                  pic 99.
+           05 st-sales-amt                  pic 9(8)v99.
       *
        fd report-file
            recording mode is F
@@ -278,9 +316,16 @@
            05 filler                        pic x(8)
                 value spaces.
            05 dl-sl-01-amt                  pic $$$,$$9.99.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
                 value spaces.
-           05 dl-sl-01-tax                  pic $$$$,$$9.99.
+           05 filler                        pic x(6)
+                value "S-Tax:".
+           05 dl-s-01-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "L-Tax:".
+           05 dl-lay-01-tax                 pic $$$$,$$9.99.
 
        01 dls-sl-store-02.
            05 filler                        pic x(2)
@@ -296,9 +341,16 @@
            05 filler                        pic x(8)
                 value spaces.
            05 dl-sl-02-amt                  pic $$$,$$9.99.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "S-Tax:".
+           05 dl-s-02-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x(2)
                 value spaces.
-           05 dl-sl-02-tax                  pic $$$$,$$9.99.
+           05 filler                        pic x(6)
+                value "L-Tax:".
+           05 dl-lay-02-tax                 pic $$$$,$$9.99.
 
        01 dls-sl-store-03.
            05 filler                        pic x(2)
@@ -314,9 +366,16 @@
            05 filler                        pic x(8)
                 value spaces.
            05 dl-sl-03-amt                  pic $$$,$$9.99.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "S-Tax:".
+           05 dl-s-03-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x(2)
                 value spaces.
-           05 dl-sl-03-tax                  pic $$$$,$$9.99.
+           05 filler                        pic x(6)
+                value "L-Tax:".
+           05 dl-lay-03-tax                 pic $$$$,$$9.99.
 
        01 dls-sl-store-04.
            05 filler                        pic x(2)
@@ -332,9 +391,16 @@
            05 filler                        pic x(8)
                 value spaces.
            05 dl-sl-04-amt                  pic $$$,$$9.99.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
                 value spaces.
-           05 dl-sl-04-tax                  pic $$$$,$$9.99.
+           05 filler                        pic x(6)
+                value "S-Tax:".
+           05 dl-s-04-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "L-Tax:".
+           05 dl-lay-04-tax                 pic $$$$,$$9.99.
 
        01 dls-sl-store-05.
            05 filler                        pic x(2)
@@ -350,9 +416,16 @@
            05 filler                        pic x(8)
                 value spaces.
            05 dl-sl-05-amt                  pic $$$,$$9.99.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "S-Tax:".
+           05 dl-s-05-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x(2)
                 value spaces.
-           05 dl-sl-05-tax                  pic $$$$,$$9.99.
+           05 filler                        pic x(6)
+                value "L-Tax:".
+           05 dl-lay-05-tax                 pic $$$$,$$9.99.
 
        01 dls-sl-store-12.
            05 filler                        pic x(2)
@@ -368,9 +441,16 @@
            05 filler                        pic x(8)
                 value spaces.
            05 dl-sl-12-amt                  pic $$$,$$9.99.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
                 value spaces.
-           05 dl-sl-12-tax                  pic $$$$,$$9.99.
+           05 filler                        pic x(6)
+                value "S-Tax:".
+           05 dl-s-12-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "L-Tax:".
+           05 dl-lay-12-tax                 pic $$$$,$$9.99.
 
       *-------- SL % AND TRANSACTIONS FOR EACH PAYMENT TYPE -------
        01 dl-CA.
@@ -461,6 +541,95 @@
                 value spaces.
            05 dl-smallest-store             pic zz.
 
+      *-------- OUTSTANDING LAYAWAY BALANCE BY STORE -------
+       01 ws-lay-bal-header                 pic x(35)
+           value "----- OUTSTANDING LAYAWAY BAL -----".
+
+       01 dl-lay-bal-01.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Layaway Bal, Store:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-lay-bal-store-01           pic 99.
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-lay-bal-amt-01             pic $$$,$$9.99.
+
+       01 dl-lay-bal-02.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Layaway Bal, Store:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-lay-bal-store-02           pic 99.
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-lay-bal-amt-02             pic $$$,$$9.99.
+
+       01 dl-lay-bal-03.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Layaway Bal, Store:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-lay-bal-store-03           pic 99.
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-lay-bal-amt-03             pic $$$,$$9.99.
+
+       01 dl-lay-bal-04.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Layaway Bal, Store:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-lay-bal-store-04           pic 99.
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-lay-bal-amt-04             pic $$$,$$9.99.
+
+       01 dl-lay-bal-05.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Layaway Bal, Store:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-lay-bal-store-05           pic 99.
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-lay-bal-amt-05             pic $$$,$$9.99.
+
+       01 dl-lay-bal-12.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Layaway Bal, Store:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-lay-bal-store-12           pic 99.
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-lay-bal-amt-12             pic $$$,$$9.99.
+
+      *-------- PER-PAGE SUBTOTAL -------
+       01 dl-page-subtotal.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(14)
+                value "Page Subtotal:".
+           05 filler                        pic x(10)
+                value spaces.
+           05 dl-page-sub-amt               pic $$$,$$9.99.
+           05 filler                        pic x(5)
+                value spaces.
+           05 dl-page-sub-tax               pic $$$$,$$9.99.
+
       *-----------------------------------------------
       *  CURRENT DATETIME CODE FROM IBM DOCUMENTATION
       *-----------------------------------------------
@@ -520,6 +689,32 @@
            05 ws-sl-store-05-amt            pic 9(8)v99.
            05 ws-sl-store-12-cnt            pic 999.
            05 ws-sl-store-12-amt            pic 9(8)v99.
+           05 ws-s-01-amt                   pic 9(8)v99.
+           05 ws-lay-01-amt                 pic 9(8)v99.
+           05 ws-lay-01-tax                 pic 9999v99.
+           05 ws-lay-bal-01                 pic 9(6)v99.
+           05 ws-s-02-amt                   pic 9(8)v99.
+           05 ws-lay-02-amt                 pic 9(8)v99.
+           05 ws-lay-02-tax                 pic 9999v99.
+           05 ws-lay-bal-02                 pic 9(6)v99.
+           05 ws-s-03-amt                   pic 9(8)v99.
+           05 ws-lay-03-amt                 pic 9(8)v99.
+           05 ws-lay-03-tax                 pic 9999v99.
+           05 ws-lay-bal-03                 pic 9(6)v99.
+           05 ws-s-04-amt                   pic 9(8)v99.
+           05 ws-lay-04-amt                 pic 9(8)v99.
+           05 ws-lay-04-tax                 pic 9999v99.
+           05 ws-lay-bal-04                 pic 9(6)v99.
+           05 ws-s-05-amt                   pic 9(8)v99.
+           05 ws-lay-05-amt                 pic 9(8)v99.
+           05 ws-lay-05-tax                 pic 9999v99.
+           05 ws-lay-bal-05                 pic 9(6)v99.
+           05 ws-s-12-amt                   pic 9(8)v99.
+           05 ws-lay-12-amt                 pic 9(8)v99.
+           05 ws-lay-12-tax                 pic 9999v99.
+           05 ws-lay-bal-12                 pic 9(6)v99.
+           05 ws-page-amt-total             pic 9(6)v99 value 0.
+           05 ws-page-tax-total             pic 9999v99 value 0.
            05 ws-CA-count                   pic 999 value 0.
            05 ws-CR-count                   pic 999 value 0.
            05 ws-DB-count                   pic 999 value 0.
@@ -560,11 +755,19 @@
            05 ws-eof-flag                   pic x.
            05 ws-eof-y                      pic x value "Y".
            05 ws-eof-n                      pic x value "N".
+           05 ws-taxrate-eof-flag           pic x.
+      *
+      *-----------------------------------------------
+      *  REGION-BASED TAX RATE TABLE
+      *-----------------------------------------------
+       01 ws-tax-rate-table.
+           05 ws-tax-rate occurs 12 times   pic 9v99.
       *
        procedure division.
        000-main.
       *
            perform 100-open-files.
+           perform 110-load-tax-rates.
            perform 150-report-header.
            perform 200-read-file.
            perform 400-process-recs
@@ -577,6 +780,28 @@
            open input input-file.
            open output report-file.
            move ws-eof-n                    to ws-eof-flag.
+      *
+       110-load-tax-rates.
+           perform varying ws-index from 1 by 1 until ws-index > 12
+                move ws-tax-amount          to ws-tax-rate(ws-index)
+           end-perform.
+
+           open input tax-rate-file.
+           move ws-eof-n                    to ws-taxrate-eof-flag.
+           perform 112-read-tax-rate.
+           perform 114-store-tax-rate
+                until ws-taxrate-eof-flag is equal to ws-eof-y.
+           close tax-rate-file.
+      *
+       112-read-tax-rate.
+           read tax-rate-file
+               at end move ws-eof-y         to ws-taxrate-eof-flag.
+      *
+       114-store-tax-rate.
+           if tr-store-valid
+                move tr-tax-rate            to ws-tax-rate(tr-store-num)
+           end-if.
+           perform 112-read-tax-rate.
       *
        150-report-header.
             move function current-date      to ws-current-date.
@@ -603,6 +828,7 @@
            if ws-line-ctr > ws-lines-per-page then
                 add 1                       to ws-page-num
                 perform 407-page-num
+                perform 408-page-banner
                 move 0                      to ws-line-ctr
            end-if.
 
@@ -616,7 +842,12 @@
            perform 700-split-record.
       *
        405-tax-owing.
-           compute ws-tax-owing = il-tran-amt * ws-tax-amount.
+           if il-store-valid
+                compute ws-tax-owing =
+                    il-tran-amt * ws-tax-rate(il-store-num)
+           else
+                compute ws-tax-owing = il-tran-amt * ws-tax-amount
+           end-if.
 
            move il-tran-code                to dl-trans-code.
            move il-tran-amt                 to dl-trans-amount.
@@ -625,11 +856,26 @@
            move il-inv-num                  to dl-inv-num.
            move il-sku-code                 to dl-sku-code.
            move ws-tax-owing                to dl-tax-owing.
+
+           add il-tran-amt                  to ws-page-amt-total.
+           add ws-tax-owing                 to ws-page-tax-total.
       *
        406-detail-line.
            write report-line                from ws-detail-line.
       *
        407-page-num.
+           move ws-page-amt-total           to dl-page-sub-amt.
+           move ws-page-tax-total           to dl-page-sub-tax.
+           write report-line                from ws-blank-line.
+           write report-line                from dl-page-subtotal.
+           move 0                           to ws-page-amt-total.
+           move 0                           to ws-page-tax-total.
+      *
+      * "Page n" banner for the new page about to start -- kept
+      * separate from 407-page-num above so 800-summary-files can
+      * flush the last page's subtotal at end of job without also
+      * printing a banner for a page that never happens
+       408-page-banner.
            write report-line                from ws-blank-line.
            write report-line                from ws-page-summary.
       *
@@ -647,18 +893,27 @@
                 add 1                       to ws-sl-store-01-cnt
                 add il-tran-amt             to ws-sl-store-01-amt
 
-                compute ws-s-01-tax =
-                    ws-sl-store-01-amt * ws-tax-amount
+                if il-code-S then
+                     add il-tran-amt        to ws-s-01-amt
+                else
+                     add il-tran-amt        to ws-lay-01-amt
+                     add il-layaway-balance to ws-lay-bal-01
+                end-if
 
-           end-if.
+                compute ws-s-01-tax =
+                    ws-s-01-amt * ws-tax-rate(ws-store-01)
+                compute ws-lay-01-tax =
+                    ws-lay-01-amt * ws-tax-rate(ws-store-01)
 
-           if (ws-sl-store-01-amt > ws-highest-amount) then
-                    move ws-store-01        to ws-highest-store
-                    move ws-sl-store-01-amt to ws-highest-amount
+                if (ws-sl-store-01-amt > ws-highest-amount) then
+                     move ws-store-01       to ws-highest-store
+                     move ws-sl-store-01-amt to ws-highest-amount
                 else if
                     (ws-sl-store-01-amt < ws-smallest-amount) then
                      move ws-store-01       to ws-smallest-store
                      move ws-sl-store-01-amt to ws-smallest-amount
+                end-if
+
            end-if.
       *
        420-sl-store-02.
@@ -668,10 +923,17 @@
                 add 1                       to ws-sl-store-02-cnt
                 add il-tran-amt             to ws-sl-store-02-amt
 
-                compute ws-s-02-tax =
-                    ws-sl-store-02-amt * ws-tax-amount
+                if il-code-S then
+                     add il-tran-amt        to ws-s-02-amt
+                else
+                     add il-tran-amt        to ws-lay-02-amt
+                     add il-layaway-balance to ws-lay-bal-02
+                end-if
 
-           end-if.
+                compute ws-s-02-tax =
+                    ws-s-02-amt * ws-tax-rate(ws-store-02)
+                compute ws-lay-02-tax =
+                    ws-lay-02-amt * ws-tax-rate(ws-store-02)
 
                 if (ws-sl-store-02-amt > ws-highest-amount) then
                     move ws-store-02        to ws-highest-store
@@ -680,7 +942,9 @@
                     (ws-sl-store-02-amt < ws-smallest-amount) then
                      move ws-store-02       to ws-smallest-store
                      move ws-sl-store-02-amt to ws-smallest-amount
-                end-if.
+                end-if
+
+           end-if.
       *
        425-sl-store-03.
            if (il-tran-code = "S" or il-tran-code = "L")
@@ -689,19 +953,28 @@
                 add 1                       to ws-sl-store-03-cnt
                 add il-tran-amt             to ws-sl-store-03-amt
 
-                compute ws-s-03-tax =
-                    ws-sl-store-03-amt * ws-tax-amount
+                if il-code-S then
+                     add il-tran-amt        to ws-s-03-amt
+                else
+                     add il-tran-amt        to ws-lay-03-amt
+                     add il-layaway-balance to ws-lay-bal-03
+                end-if
 
-           end-if.
+                compute ws-s-03-tax =
+                    ws-s-03-amt * ws-tax-rate(ws-store-03)
+                compute ws-lay-03-tax =
+                    ws-lay-03-amt * ws-tax-rate(ws-store-03)
 
-           if (ws-sl-store-03-amt > ws-highest-amount) then
-                    move ws-store-03        to ws-highest-store
-                    move ws-sl-store-03-amt to ws-highest-amount
+                if (ws-sl-store-03-amt > ws-highest-amount) then
+                     move ws-store-03       to ws-highest-store
+                     move ws-sl-store-03-amt to ws-highest-amount
                 else if
                     (ws-sl-store-03-amt < ws-smallest-amount) then
                      move ws-store-03       to ws-smallest-store
                      move ws-sl-store-03-amt to ws-smallest-amount
-                end-if.
+                end-if
+
+           end-if.
       *
        430-sl-store-04.
            if (il-tran-code = "S" or il-tran-code = "L")
@@ -710,10 +983,17 @@
                 add 1                       to ws-sl-store-04-cnt
                 add il-tran-amt             to ws-sl-store-04-amt
 
-                compute ws-s-04-tax =
-                    ws-sl-store-04-amt * ws-tax-amount
+                if il-code-S then
+                     add il-tran-amt        to ws-s-04-amt
+                else
+                     add il-tran-amt        to ws-lay-04-amt
+                     add il-layaway-balance to ws-lay-bal-04
+                end-if
 
-           end-if.
+                compute ws-s-04-tax =
+                    ws-s-04-amt * ws-tax-rate(ws-store-04)
+                compute ws-lay-04-tax =
+                    ws-lay-04-amt * ws-tax-rate(ws-store-04)
 
                 if (ws-sl-store-04-amt > ws-highest-amount) then
                     move ws-store-04        to ws-highest-store
@@ -722,7 +1002,9 @@
                     (ws-sl-store-04-amt < ws-smallest-amount) then
                      move ws-store-04       to ws-smallest-store
                      move ws-sl-store-04-amt to ws-smallest-amount
-                end-if.
+                end-if
+
+           end-if.
       *
        435-sl-store-05.
            if (il-tran-code = "S" or il-tran-code = "L")
@@ -731,19 +1013,28 @@
                 add 1                       to ws-sl-store-05-cnt
                 add il-tran-amt             to ws-sl-store-05-amt
 
-                compute ws-s-05-tax =
-                    ws-sl-store-05-amt * ws-tax-amount
+                if il-code-S then
+                     add il-tran-amt        to ws-s-05-amt
+                else
+                     add il-tran-amt        to ws-lay-05-amt
+                     add il-layaway-balance to ws-lay-bal-05
+                end-if
 
-           end-if.
+                compute ws-s-05-tax =
+                    ws-s-05-amt * ws-tax-rate(ws-store-05)
+                compute ws-lay-05-tax =
+                    ws-lay-05-amt * ws-tax-rate(ws-store-05)
 
-           if (ws-sl-store-05-amt > ws-highest-amount) then
-                    move ws-store-05        to ws-highest-store
-                    move ws-sl-store-05-amt to ws-highest-amount
+                if (ws-sl-store-05-amt > ws-highest-amount) then
+                     move ws-store-05       to ws-highest-store
+                     move ws-sl-store-05-amt to ws-highest-amount
                 else if
                     (ws-sl-store-05-amt < ws-smallest-amount) then
                      move ws-store-05       to ws-smallest-store
                      move ws-sl-store-05-amt to ws-smallest-amount
-                end-if.
+                end-if
+
+           end-if.
       *
        440-sl-store-12.
            if (il-tran-code = "S" or il-tran-code = "L")
@@ -752,19 +1043,28 @@
                 add 1                       to ws-sl-store-12-cnt
                 add il-tran-amt             to ws-sl-store-12-amt
 
-                compute ws-s-12-tax =
-                    ws-sl-store-12-amt * ws-tax-amount
+                if il-code-S then
+                     add il-tran-amt        to ws-s-12-amt
+                else
+                     add il-tran-amt        to ws-lay-12-amt
+                     add il-layaway-balance to ws-lay-bal-12
+                end-if
 
-           end-if.
+                compute ws-s-12-tax =
+                    ws-s-12-amt * ws-tax-rate(ws-store-12)
+                compute ws-lay-12-tax =
+                    ws-lay-12-amt * ws-tax-rate(ws-store-12)
 
-           if (ws-sl-store-12-amt > ws-highest-amount) then
-                    move ws-store-12        to ws-highest-store
-                    move ws-sl-store-12-amt to ws-highest-amount
+                if (ws-sl-store-12-amt > ws-highest-amount) then
+                     move ws-store-12       to ws-highest-store
+                     move ws-sl-store-12-amt to ws-highest-amount
                 else if
                     (ws-sl-store-12-amt < ws-smallest-amount) then
                      move ws-store-12       to ws-smallest-store
                      move ws-sl-store-12-amt to ws-smallest-amount
-                end-if.
+                end-if
+
+           end-if.
 
       *
        700-split-record.
@@ -815,6 +1115,15 @@
            perform 200-read-file.
       *
        800-summary-files.
+      * flush whatever was accumulated on the last, possibly partial,
+      * page before the job-level totals print -- skipped when the
+      * record count lands exactly on a page break, since 400-process-
+      * recs has already flushed and banner-printed that page and
+      * left nothing new in the subtotal accumulators
+           if ws-line-ctr not = 0
+                perform 407-page-num
+           end-if.
+
            perform varying ws-index from 1 by 1 until ws-index > 12
                 if ws-index-valid then
 
@@ -832,27 +1141,33 @@
 
                     move ws-sl-store-01-cnt to dl-sl-01-cnt
                     move ws-sl-store-01-amt to dl-sl-01-amt
-                    move ws-s-01-tax        to dl-sl-01-tax
+                    move ws-s-01-tax        to dl-s-01-tax
+                    move ws-lay-01-tax      to dl-lay-01-tax
 
                     move ws-sl-store-02-cnt to dl-sl-02-cnt
                     move ws-sl-store-02-amt to dl-sl-02-amt
-                    move ws-s-02-tax        to dl-sl-02-tax
+                    move ws-s-02-tax        to dl-s-02-tax
+                    move ws-lay-02-tax      to dl-lay-02-tax
 
                     move ws-sl-store-03-cnt to dl-sl-03-cnt
                     move ws-sl-store-03-amt to dl-sl-03-amt
-                    move ws-s-03-tax        to dl-sl-03-tax
+                    move ws-s-03-tax        to dl-s-03-tax
+                    move ws-lay-03-tax      to dl-lay-03-tax
 
                     move ws-sl-store-04-cnt to dl-sl-04-cnt
                     move ws-sl-store-04-amt to dl-sl-04-amt
-                    move ws-s-04-tax        to dl-sl-04-tax
+                    move ws-s-04-tax        to dl-s-04-tax
+                    move ws-lay-04-tax      to dl-lay-04-tax
 
                     move ws-sl-store-05-cnt to dl-sl-05-cnt
                     move ws-sl-store-05-amt to dl-sl-05-amt
-                    move ws-s-05-tax        to dl-sl-05-tax
+                    move ws-s-05-tax        to dl-s-05-tax
+                    move ws-lay-05-tax      to dl-lay-05-tax
 
                     move ws-sl-store-12-cnt to dl-sl-12-cnt
                     move ws-sl-store-12-amt to dl-sl-12-amt
-                    move ws-s-12-tax        to dl-sl-12-tax
+                    move ws-s-12-tax        to dl-s-12-tax
+                    move ws-lay-12-tax      to dl-lay-12-tax
 
                     move ws-CA-count        to dl-CA-cnt
                     move ws-CA-perc         to dl-CA-per
@@ -869,37 +1184,23 @@
                     move ws-DB-tax          to dl-DB-tax
                     move ws-DB-amount       to dl-DB-amt
 
-                    if ws-sl-store-01-amt < ws-smallest-amount then
-                        move ws-sl-store-01-amt to ws-smallest-amount
-                        move ws-store-01        to ws-smallest-store
-                    end-if
-
-                    if ws-smallest-amount < ws-sl-store-02-amt then
-                        move ws-sl-store-02-amt to ws-smallest-amount
-                        move ws-store-02        to ws-smallest-store
-                    end-if
+                    move ws-store-01        to dl-lay-bal-store-01
+                    move ws-lay-bal-01      to dl-lay-bal-amt-01
 
-                    if ws-smallest-amount < ws-sl-store-03-amt then
-                        move ws-sl-store-03-amt to ws-smallest-amount
-                        move ws-store-03        to ws-smallest-store
-                    end-if
+                    move ws-store-02        to dl-lay-bal-store-02
+                    move ws-lay-bal-02      to dl-lay-bal-amt-02
 
-                    if ws-smallest-amount < ws-sl-store-04-amt then
-                        move ws-sl-store-03-amt to ws-smallest-amount
-                        move ws-store-03       to ws-smallest-store
-                    end-if
+                    move ws-store-03        to dl-lay-bal-store-03
+                    move ws-lay-bal-03      to dl-lay-bal-amt-03
 
-                    if ws-smallest-amount < ws-sl-store-05-amt then
-                        move ws-sl-store-04-amt to ws-smallest-amount
-                        move ws-store-04        to ws-smallest-store
-                    end-if
-
-                    if ws-smallest-amount < ws-sl-store-12-amt then
-                        move ws-sl-store-05-amt to ws-smallest-amount
-                        move ws-store-05        to ws-smallest-store
-                    end-if
+                    move ws-store-04        to dl-lay-bal-store-04
+                    move ws-lay-bal-04      to dl-lay-bal-amt-04
 
+                    move ws-store-05        to dl-lay-bal-store-05
+                    move ws-lay-bal-05      to dl-lay-bal-amt-05
 
+                    move ws-store-12        to dl-lay-bal-store-12
+                    move ws-lay-bal-12      to dl-lay-bal-amt-12
 
 
                     move ws-smallest-store  to dl-smallest-store
@@ -931,9 +1232,53 @@
            write report-line                from ws-blank-line.
            write report-line                from dl-largest.
            write report-line                from dl-smallest.
+           write report-line                from ws-blank-line.
+           write report-line                from ws-lay-bal-header.
+           write report-line                from dl-lay-bal-01.
+           write report-line                from dl-lay-bal-02.
+           write report-line                from dl-lay-bal-03.
+           write report-line                from dl-lay-bal-04.
+           write report-line                from dl-lay-bal-05.
+           write report-line                from dl-lay-bal-12.
+
+           perform 830-write-sales-totals.
+      *
+      * one SALESTOT record per store's S&L total, for A9RET's
+      * return-rate-vs-sales and review-threshold checks
+       830-write-sales-totals.
+           open output sales-totals-file.
+
+           move ws-store-01                 to st-store-num.
+           move ws-sl-store-01-amt          to st-sales-amt.
+           write sales-totals-line.
+
+           move ws-store-02                 to st-store-num.
+           move ws-sl-store-02-amt          to st-sales-amt.
+           write sales-totals-line.
+
+           move ws-store-03                 to st-store-num.
+           move ws-sl-store-03-amt          to st-sales-amt.
+           write sales-totals-line.
+
+           move ws-store-04                 to st-store-num.
+           move ws-sl-store-04-amt          to st-sales-amt.
+           write sales-totals-line.
 
+           move ws-store-05                 to st-store-num.
+           move ws-sl-store-05-amt          to st-sales-amt.
+           write sales-totals-line.
+
+           move ws-store-12                 to st-store-num.
+           move ws-sl-store-12-amt          to st-sales-amt.
+           write sales-totals-line.
+
+           close sales-totals-file.
       *
        900-close-files.
            close input-file.
            close report-file.
-       end program A8SL.
\ No newline at end of file
+       end program A8SL.
+
+
+
+
