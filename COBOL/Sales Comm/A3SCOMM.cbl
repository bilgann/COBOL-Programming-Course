@@ -3,6 +3,28 @@
        date-written. February 4th 2025.
        author. Bilgan Kiris.
       *Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  reject records where min-comm > max-comm
+      *             before the earned/paid computation.
+      * 2026-08-09  added top-N salespeople by paid commission
+      *             section at end of run.
+      * 2026-08-09  added earned-vs-paid variance column to the
+      *             detail line.
+      * 2026-08-09  sales-comm and bonus-rate are now read from
+      *             a control record at start of run instead of
+      *             hardcoded 77-level constants.
+      * 2026-08-09  added region code to the input record and
+      *             region subtotal lines before the grand total.
+      * 2026-08-09  CTLFILE is now an optional select -- the
+      *             fallback defaults it reads on a missing/empty
+      *             file were already in place.
+      * 2026-08-09  widened output-line to 104 bytes -- ws-detail-
+      *             line had grown past output-line's old 95-byte
+      *             width when dl-variance was added, truncating
+      *             dl-bonus-flag on every write.
       *
        environment division.
        configuration section.
@@ -19,6 +41,12 @@
            select output-file
                assign to OUTFILE
                organization is sequential.
+      *
+      * bonus/commission control-record file declaration -- optional;
+      * a missing file keeps the built-in defaults below
+           select optional control-file
+               assign to CTLFILE
+               organization is sequential.
       *
        data division.
        file section.
@@ -26,7 +54,7 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 32 characters.
+           record contains 34 characters.
       *
        01 input-line.
            05 il-no                         pic x(3).
@@ -35,13 +63,23 @@
            05 il-min-comm                   pic 9(6).
            05 il-max-comm                   pic 9(6).
            05 il-perc-comm                  pic 99v9.
+           05 il-region                     pic x(2).
+      *
+       fd control-file
+           recording mode is F
+           data record is control-line
+           record contains 10 characters.
+      *
+       01 control-line.
+           05 cl-sales-comm                 pic 9(6).
+           05 cl-bonus-rate                 pic 9(2)v9(2).
       *
        fd output-file
            recording mode is F
            data record is output-line
-           record contains 95 characters.
+           record contains 104 characters.
       *
-       01 output-line                       pic x(95).
+       01 output-line                       pic x(104).
       *
        working-storage section.
       *
@@ -95,7 +133,11 @@
                 value spaces.
            05 ws-paid                       pic x(4)
                 value "PAID".
-           05 filler                        pic x(5)
+           05 filler                        pic x(3)
+                value spaces.
+           05 ws-variance-cl                pic x(8)
+                value "VARIANCE".
+           05 filler                        pic x(3)
                 value spaces.
            05 ws-bonus                      pic x(15)
                 value "BONUS/ NO BONUS".
@@ -133,7 +175,11 @@
                 value spaces.
            05 ws-dash-8                     pic x(10)
                 value "----------".
-           05 filler                        pic x(2)
+           05 filler                        pic x(3)
+                value spaces.
+           05 ws-dash-9a                    pic x(8)
+                value "--------".
+           05 filler                        pic x(3)
                 value spaces.
            05 ws-dash-9                     pic x(16)
                 value "----------------".
@@ -166,7 +212,10 @@
            05 filler                        pic x(2)
                 value spaces.
            05 dl-paid                       pic $**,***,**9.
-           05 filler                        pic x(5)
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-variance                   pic $**,***,**9.
+           05 filler                        pic x(3)
                 value spaces.
            05 dl-bonus-flag                 pic x(16).
 
@@ -178,12 +227,34 @@
        01 ws-detail-calc.
            05 ws-earned-comm                pic 9(7)v99.
            05 ws-paid-comm                  pic 9(7)v99.
+           05 ws-variance                   pic 9(7)v99.
            05 ws-sales-amount               pic 9(7)v99.
            05 ws-comm-rate                  pic 999.
            05 ws-min-comm                   pic 9(6).
            05 ws-max-comm                   pic 9(6).
            05 ws-bonus-flag                 pic x(15).
 
+      *--------------------------------------------------------
+      *  MIN/MAX VALIDATION
+      *--------------------------------------------------------
+       01 ws-record-switch                  pic x value "N".
+           88 ws-record-invalid             value "Y".
+
+       01 ws-invalid-count                  pic 9(4) value 0.
+
+       01 ws-invalid-exc-line.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(38)
+                value "*** INVALID MIN/MAX FOR EMPLOYEE NO.:".
+           05 filler                        pic x(1)
+                value spaces.
+           05 dl-invalid-no                 pic x(3).
+           05 filler                        pic x(1)
+                value spaces.
+           05 filler                        pic x(10)
+                value "- SKIPPED.".
+
       *--------------------------------------------------------
       *  TOTAL EARNED AND PAID COMMISSION VARIABLES
       *--------------------------------------------------------
@@ -300,13 +371,93 @@
            05 ws-perc-without-bonus         pic 9(3).99.
 
 
+      *--------------------------------------------------------
+      *  TOP-N SALESPEOPLE BY PAID COMMISSION
+      *--------------------------------------------------------
+       01 ws-rep-table.
+           05 ws-rep-entry  occurs 500 times.
+                10 ws-rep-no                pic x(3).
+                10 ws-rep-name               pic x(8).
+                10 ws-rep-paid               pic 9(7)v99.
+                10 ws-rep-used               pic x value "N".
+       01 ws-rep-count                      pic 9(4) value 0.
+
+       77 ws-top-n                          pic 99 value 5.
+
+       01 ws-top-n-work.
+           05 ws-top-rank                   pic 99.
+           05 ws-top-idx                    pic 9(4).
+           05 ws-best-idx                   pic 9(4).
+           05 ws-best-paid                  pic 9(7)v99.
+
+       01 ws-top-n-title                    pic x(107)
+           value "TOP 5 SALESPEOPLE BY PAID COMMISSION".
+
+       01 ws-top-n-line.
+           05 filler                        pic x(5)
+                value spaces.
+           05 dl-top-rank                   pic z9.
+           05 filler                        pic x(3)
+                value spaces.
+           05 dl-top-no                     pic x(3).
+           05 filler                        pic x(3)
+                value spaces.
+           05 dl-top-name                   pic x(8).
+           05 filler                        pic x(3)
+                value spaces.
+           05 dl-top-paid                   pic $**,***,**9.
+
+      *--------------------------------------------------------
+      *  REGION/BRANCH SUBTOTALS
+      *--------------------------------------------------------
+       01 ws-region-table.
+           05 ws-region-entry  occurs 50 times.
+                10 ws-region-code          pic x(2).
+                10 ws-region-earned        pic 9(8)v99.
+                10 ws-region-paid          pic 9(8)v99.
+                10 ws-region-bonus-cnt     pic 9(5).
+                10 ws-region-people-cnt    pic 9(5).
+       01 ws-region-count                   pic 9(3) value 0.
+
+       01 ws-region-work.
+           05 ws-region-idx                pic 9(3).
+           05 ws-region-found-idx          pic 9(3).
+           05 ws-region-found-switch       pic x value "N".
+                88 ws-region-found         value "Y".
+
+       01 ws-region-title                   pic x(107)
+           value "REGION SUBTOTALS".
+
+       01 ws-region-line.
+           05 filler                        pic x(4)
+                value spaces.
+           05 dl-region-code                pic x(2).
+           05 filler                        pic x(5)
+                value spaces.
+           05 filler                        pic x(7)
+                value "EARNED:".
+           05 dl-region-earned              pic $z,zzz,zzz.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(5)
+                value "PAID:".
+           05 dl-region-paid                pic $z,zzz,zzz.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(7)
+                value "BONUS:".
+           05 dl-region-bonus-cnt           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(13)
+                value "SALESPEOPLE:".
+           05 dl-region-people-cnt          pic zz9.
+
       *-----------------------------------------
       *  CONSTANTS (77 LEVEL - NAMED CONSTANTS)
       *-----------------------------------------
-       77 sales-comm                        pic 9(6)
-           value 300000.
-       77 bonus-rate                        pic 9(2)V9(2)
-           value 15.25.
+       01 sales-comm                        pic 9(6).
+       01 bonus-rate                        pic 9(2)V9(2).
        77 hundred                           pic 999
            value 100.
        77 bonus-earned                      pic x(12)
@@ -324,6 +475,7 @@
        01 ws-eof-flag                       pic x.
        77 ws-eof-y                          pic x       value "Y".
        77 ws-eof-n                          pic x       value "N".
+       01 ws-ctl-eof-flag                   pic x.
       *
        01 ws-page.
            05 ws-lines-per-page             pic 99      value 5.
@@ -334,13 +486,14 @@
        000-main.
       *
            perform 100-open-files.
+           perform 110-load-control.
            write output-line                from ws-report-header.
            perform 200-read-file.
            perform 400-process-recs
                 until ws-eof-flag is equal to ws-eof-y.
            write output-line                from ws-report-summary.
 
-
+           perform 800-region-subtotals.
 
            write output-line                from ws-blank-line.
 
@@ -375,6 +528,8 @@
            move ws-perc-without-bonus       to dl-perc-without-bonus.
            write output-line                from ws-perc-no-bonus.
 
+           perform 810-top-n-report.
+
            perform 900-close-files.
            goback.
       *
@@ -382,6 +537,20 @@
            open input input-file.
            open output output-file.
            move ws-eof-n                    to    ws-eof-flag.
+      *
+       110-load-control.
+           open input control-file.
+           move ws-eof-n                    to ws-ctl-eof-flag.
+           read control-file
+                at end move ws-eof-y        to ws-ctl-eof-flag.
+           if ws-ctl-eof-flag is equal to ws-eof-y
+                move 300000                 to sales-comm
+                move 15.25                  to bonus-rate
+           else
+                move cl-sales-comm          to sales-comm
+                move cl-bonus-rate          to bonus-rate
+           end-if.
+           close control-file.
       *
        200-read-file.
            read input-file
@@ -428,7 +597,31 @@
            move il-min-comm                 to ws-min-comm.
            move il-max-comm                 to ws-max-comm.
 
+      *------------------------------------------------------
+      *  REJECT RECORDS WITH MIN-COMM > MAX-COMM BEFORE THEY
+      *  REACH THE EARNED/PAID COMPUTATION
+      *------------------------------------------------------
+           move "N"                         to ws-record-switch.
+           if ws-min-comm > ws-max-comm
+                set ws-record-invalid       to true
+           end-if.
+
+           if ws-record-invalid
+                add 1 to ws-invalid-count
+                move il-no                  to dl-invalid-no
+                write output-line           from ws-invalid-exc-line
+           else
+                perform 510-calc-commission
+                perform 520-update-totals
+                perform 530-find-or-add-region
+                perform 540-store-rep-entry
+                perform 550-write-detail-line
+           end-if.
 
+      *    do all the summary (accumulator) actions.
+           perform 200-read-file.
+
+       510-calc-commission.
       *------------------------------------------------------
       *  BONUS/ NO BONUS Determination
       *------------------------------------------------------
@@ -447,7 +640,7 @@
                compute ws-earned-comm = (ws-sales-amount
                                         * (ws-comm-rate / hundred))
                                         + ((ws-sales-amount -
-                                            sales-comm) * (15.25
+                                            sales-comm) * (bonus-rate
                                             / hundred)).
 
       *------------------------------------------------------
@@ -467,6 +660,13 @@
                 end-if.
 
       *------------------------------------------------------
+      *  EARNED-VS-PAID VARIANCE
+      *------------------------------------------------------
+           subtract ws-paid-comm from ws-earned-comm
+                giving ws-variance.
+
+       520-update-totals.
+      *------------------------------------------------------
       *  TOTALS CALCULATIONS
       *------------------------------------------------------
            add ws-earned-comm               to ws-total-earned.
@@ -521,7 +721,51 @@
            compute ws-perc-without-bonus rounded =
                 (ws-without-bonus * 100) / ws-no-salesperson.
 
+       530-find-or-add-region.
+      *------------------------------------------------------
+      *  ROLL THIS RECORD'S EARNED/PAID/BONUS INTO ITS REGION
+      *------------------------------------------------------
+           move "N"                         to ws-region-found-switch.
+           move 0                           to ws-region-found-idx.
+           perform varying ws-region-idx from 1 by 1
+                until ws-region-idx > ws-region-count
+                    or ws-region-found
+                if ws-region-code(ws-region-idx) = il-region
+                     move ws-region-idx     to ws-region-found-idx
+                     set ws-region-found    to true
+                end-if
+           end-perform.
+
+           if not ws-region-found
+                add 1 to ws-region-count
+                move ws-region-count        to ws-region-found-idx
+                move il-region   to ws-region-code(ws-region-found-idx)
+                move 0  to ws-region-earned(ws-region-found-idx)
+                move 0  to ws-region-paid(ws-region-found-idx)
+                move 0  to ws-region-bonus-cnt(ws-region-found-idx)
+                move 0  to ws-region-people-cnt(ws-region-found-idx)
+           end-if.
+
+           add ws-earned-comm
+                to ws-region-earned(ws-region-found-idx).
+           add ws-paid-comm
+                to ws-region-paid(ws-region-found-idx).
+           add 1 to ws-region-people-cnt(ws-region-found-idx).
+           if ws-sales-amount > sales-comm
+                add 1 to ws-region-bonus-cnt(ws-region-found-idx)
+           end-if.
 
+       540-store-rep-entry.
+      *------------------------------------------------------
+      *  REMEMBER THIS SALESPERSON FOR THE TOP-N RANKING
+      *------------------------------------------------------
+           add 1 to ws-rep-count.
+           move il-no                       to ws-rep-no(ws-rep-count).
+           move il-name                to ws-rep-name(ws-rep-count).
+           move ws-paid-comm           to ws-rep-paid(ws-rep-count).
+           move "N"                    to ws-rep-used(ws-rep-count).
+
+       550-write-detail-line.
       * moving input file values into working storage for calculations
            move il-no                       to dl-no.
            move il-name                     to dl-name.
@@ -531,6 +775,7 @@
            move il-perc-comm                to dl-rate.
            move ws-earned-comm              to dl-earned.
            move ws-paid-comm                to dl-paid.
+           move ws-variance                 to dl-variance.
            move ws-bonus-flag               to dl-bonus-flag.
            move ws-total-earned             to dl-total-earned.
            move ws-total-paid               to dl-total-paid.
@@ -538,15 +783,54 @@
 
            write output-line                from ws-detail-line.
 
-
-
-
-
-      *    do all the summary (accumulator) actions.
-           perform 200-read-file.
+       800-region-subtotals.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-region-title.
+           perform varying ws-region-idx from 1 by 1
+                until ws-region-idx > ws-region-count
+                move ws-region-code(ws-region-idx)
+                     to dl-region-code
+                move ws-region-earned(ws-region-idx)
+                     to dl-region-earned
+                move ws-region-paid(ws-region-idx)
+                     to dl-region-paid
+                move ws-region-bonus-cnt(ws-region-idx)
+                     to dl-region-bonus-cnt
+                move ws-region-people-cnt(ws-region-idx)
+                     to dl-region-people-cnt
+                write output-line           from ws-region-line
+           end-perform.
+
+       810-top-n-report.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-top-n-title.
+           perform varying ws-top-rank from 1 by 1
+                until ws-top-rank > ws-top-n
+                    or ws-top-rank > ws-rep-count
+                perform 820-find-next-top-earner
+                move ws-top-rank            to dl-top-rank
+                move ws-rep-no(ws-best-idx)    to dl-top-no
+                move ws-rep-name(ws-best-idx)  to dl-top-name
+                move ws-rep-paid(ws-best-idx)  to dl-top-paid
+                write output-line           from ws-top-n-line
+                move "Y"            to ws-rep-used(ws-best-idx)
+           end-perform.
+
+       820-find-next-top-earner.
+           move 0                           to ws-best-idx.
+           move 0                           to ws-best-paid.
+           perform varying ws-top-idx from 1 by 1
+                until ws-top-idx > ws-rep-count
+                if ws-rep-used(ws-top-idx) not = "Y"
+                     and ws-rep-paid(ws-top-idx) > ws-best-paid
+                     move ws-top-idx        to ws-best-idx
+                     move ws-rep-paid(ws-top-idx) to ws-best-paid
+                end-if
+           end-perform.
       *
        900-close-files.
            close input-file.
            close output-file.
       *
-       end program A3SCOMM.
\ No newline at end of file
+       end program A3SCOMM.
+
