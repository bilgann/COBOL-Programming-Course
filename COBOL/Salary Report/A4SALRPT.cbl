@@ -3,6 +3,28 @@
        date-written. February 12th, 2025.
        author. Bilgan Kiris.
       *Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  flagged salary records whose code or
+      *             years don't fit the grad/non-grad
+      *             classification scheme with an
+      *             exception line instead of printing
+      *             blank position/percent.
+      * 2026-08-09  added year-over-year salary change
+      *             against a prior-period extract.
+      * 2026-08-09  added total payroll dollar impact by
+      *             position to the report summary.
+      * 2026-08-09  externalized the COLA percentages via
+      *             a rate file read once at job start.
+      * 2026-08-09  added a control-total reconciliation
+      *             trailer comparing records read to
+      *             records classified.
+      * 2026-08-09  RATEFILE and PRIORFILE are now optional selects;
+      *             a missing RATEFILE falls back to the original
+      *             hardcoded COLA percentages, a missing PRIORFILE
+      *             just means no record finds a prior-period match.
       *
        environment division.
        configuration section.
@@ -19,6 +41,19 @@
            select output-file
                assign to OUTFILE
                organization is sequential.
+      *
+      * COLA rate-file declaration -- optional; a missing file falls
+      * back to the original hardcoded COLA percentages
+           select optional rate-file
+               assign to RATEFILE
+               organization is sequential.
+      *
+      * prior-period salary extract declaration -- optional; a
+      * missing file just means no record has a prior-period match,
+      * same as an employee legitimately absent from the extract
+           select optional prior-file
+               assign to PRIORFILE
+               organization is sequential.
       *
        data division.
        file section.
@@ -47,9 +82,29 @@
        fd output-file
            recording mode is F
            data record is output-line
-           record contains 82 characters.
+           record contains 100 characters.
+      *
+       01 output-line                       pic x(100).
+      *
+      * COLA rate-file record - one entry per position code
+       fd rate-file
+           recording mode is F
+           data record is rate-line
+           record contains 12 characters.
+      *
+       01 rate-line.
+           05 rt-position-code              pic x(8).
+           05 rt-rate                       pic 9v999.
       *
-       01 output-line                       pic x(82).
+      * prior-period salary extract record
+       fd prior-file
+           recording mode is F
+           data record is prior-line
+           record contains 10 characters.
+      *
+       01 prior-line.
+           05 pl-emp-no                     pic x(3).
+           05 pl-prior-salary                pic 9(5)v99.
       *
        working-storage section.
       *
@@ -104,6 +159,8 @@
                 value "NEW".
            05 filler                        pic x(8)
                 value spaces.
+           05 yoy-1                         pic x(3)
+                value "Y/Y".
 
        01 ws-column-header2.
            05 emp-no-2                      pic x(3)
@@ -136,6 +193,10 @@
                 value spaces.
            05 new-2                         pic x(6)
                 value "SALARY".
+           05 filler                        pic x(2)
+                value spaces.
+           05 yoy-2                         pic x(6)
+                value "CHANGE".
       *-----------------------------------------------
       *  DETAIL LINE - VARIABLES & FORMATTING
       *-----------------------------------------------
@@ -162,6 +223,35 @@
            05 filler                        pic x
                 value spaces.
            05 dl-new-salary                 pic $z,zzz,zzz.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-yoy-change                 pic x(8).
+      *-----------------------------------------------
+      *  UNCLASSIFIED RECORD EXCEPTION LINE
+      *-----------------------------------------------
+       01 ws-unclass-exc-line.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(30)
+                value "*** UNCLASSIFIED EMPLOYEE REC:".
+           05 filler                        pic x
+                value spaces.
+           05 dle-emp-no                    pic x(3).
+           05 filler                        pic x
+                value spaces.
+           05 dle-emp-name                  pic x(15).
+           05 filler                        pic x
+                value spaces.
+           05 filler                        pic x(5)
+                value "CODE=".
+           05 dle-code                      pic x.
+           05 filler                        pic x
+                value spaces.
+           05 filler                        pic x(6)
+                value "YEARS=".
+           05 dle-years                     pic 99.
+           05 filler                        pic x(3)
+                value " **".
       *--------------------------------------------------------
       *  CALCULATION VARIABLES
       *--------------------------------------------------------
@@ -174,6 +264,11 @@
            05 ws-total-jr-prog              pic 9 value 0.
            05 ws-total-unclas               pic 9 value 0.
       *-----------------------------------------------
+      *  EMPLOYEE CLASSIFICATION SWITCH
+      *-----------------------------------------------
+       01 ws-class-switch                   pic x value "N".
+           88 ws-class-found                value "Y".
+      *-----------------------------------------------
       *  EMPLOYEE CLASS #
       *-----------------------------------------------
        01 ws-employee-class-1.
@@ -253,6 +348,39 @@
            05 filler                        pic x(6)
                 value spaces.
            05 dl-jr-prog-avg                pic zz,zzz.99.
+      *-----------------------------------------------
+      *  TOTAL PAYROLL DOLLAR IMPACT BY POSITION
+      *-----------------------------------------------
+       01 ws-rpt-summary-3.
+           05 filler                        pic x(21)
+                value "TOTAL PAYROLL IMPACT:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-analyst-imp-lbl            pic x(8)
+                value "ANALYST=".
+           05 dl-analyst-impact             pic $z,zzz,zzz.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-sen-imp-lbl                pic x(9)
+                value "SEN PROG=".
+           05 dl-sen-prog-impact            pic $z,zzz,zzz.99.
+       01 ws-rpt-summary-4.
+           05 filler                        pic x(23)
+                value spaces.
+           05 ws-prog-imp-lbl               pic x(5)
+                value "PROG=".
+           05 dl-prog-impact                pic $z,zzz,zzz.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-jr-imp-lbl                 pic x(8)
+                value "JR PROG=".
+           05 dl-jr-prog-impact             pic $z,zzz,zzz.99.
+       01 ws-rpt-summary-5.
+           05 filler                        pic x(23)
+                value spaces.
+           05 ws-total-imp-lbl              pic x(7)
+                value "TOTAL =".
+           05 dl-total-impact               pic $zz,zzz,zzz.99.
 
        01 avg-calc.
            05 ws-analyst-avg                pic 9(5)v99.
@@ -269,8 +397,79 @@
            05 ws-sen-prog-count             pic 99.
            05 ws-prog-count                 pic 99.
            05 ws-jr-prog-count              pic 99.
+           05 ws-unclas-count               pic 99.
+           05 ws-unrecog-count              pic 99.
+      *-----------------------------------------------
+      *  TOTAL PAYROLL IMPACT ACCUMULATORS
+      *-----------------------------------------------
+       01 ws-payroll-impact.
+           05 ws-analyst-impact             pic 9(8)v99 value 0.
+           05 ws-sen-prog-impact            pic 9(8)v99 value 0.
+           05 ws-prog-impact                pic 9(8)v99 value 0.
+           05 ws-jr-prog-impact             pic 9(8)v99 value 0.
+           05 ws-total-payroll-impact       pic 9(9)v99 value 0.
+      *-----------------------------------------------
+      *  RECONCILIATION COUNTS AND TRAILER
+      *-----------------------------------------------
+       01 ws-records-read                   pic 9(4) value 0.
+       01 ws-total-classified               pic 9(4) value 0.
+      *
+       01 ws-reconciliation-line.
+           05 filler                        pic x(16)
+                value "RECONCILIATION:".
+           05 filler                        pic x(8)
+                value "RECORDS=".
+           05 dl-recon-read                 pic zzz9.
+           05 filler                        pic x(3)
+                value spaces.
+           05 filler                        pic x(11)
+                value "CLASSIFIED=".
+           05 dl-recon-classified           pic zzz9.
+           05 filler                        pic x(3)
+                value spaces.
+           05 dl-recon-status               pic x(14).
+      *-----------------------------------------------
+      *  COLA RATE TABLE (LOADED FROM RATEFILE)
+      *-----------------------------------------------
+       01 ws-rate-table.
+           05 ws-rate-count                 pic 99 value 0.
+           05 ws-rate-entry occurs 20 times.
+                10 ws-rate-position          pic x(8).
+                10 ws-rate-pct               pic 9v999.
+      *
+       01 ws-rate-lookup.
+           05 ws-rate-key                   pic x(8).
+           05 ws-rate-found-sw              pic x value "N".
+                88 ws-rate-found             value "Y".
+           05 ws-rate-idx                   pic 99.
+           05 ws-found-rate-pct             pic 9v999.
+      *
+       01 ws-pct-calc                       pic 99v9.
+       01 ws-pct-display.
+           05 ws-pct-edit                   pic z9.9.
+           05 ws-pct-sign                   pic x value "%".
+      *-----------------------------------------------
+      *  PRIOR-PERIOD SALARY TABLE (LOADED FROM PRIORFILE)
+      *-----------------------------------------------
+       01 ws-prior-salary-table.
+           05 ws-prior-count                pic 9(4) value 0.
+           05 ws-prior-entry occurs 500 times.
+                10 ws-pr-emp-no              pic x(3).
+                10 ws-pr-salary              pic 9(5)v99.
+      *
+       01 ws-prior-lookup.
+           05 ws-prior-key                  pic x(3).
+           05 ws-prior-found-sw             pic x value "N".
+                88 ws-prior-found            value "Y".
+           05 ws-prior-idx                  pic 9(4).
+           05 ws-found-prior-sal            pic 9(5)v99.
+      *
+       01 ws-yoy-pct                        pic s9(3)v9.
+       01 ws-yoy-display.
+           05 ws-yoy-edit                   pic -999.9.
+           05 ws-yoy-sign                   pic x value "%".
 
-       01 ws-blank-line                     pic x(82)  value spaces.
+       01 ws-blank-line                     pic x(100) value spaces.
       *
        01 ws-page-summary.
            05 ws-page-title                 pic x(5)
@@ -280,6 +479,8 @@
        01 ws-eof-flag                       pic x.
        77 ws-eof-y                          pic x       value "Y".
        77 ws-eof-n                          pic x       value "N".
+       01 ws-rate-eof-flag                  pic x value "N".
+       01 ws-prior-eof-flag                 pic x value "N".
       *
        01 ws-page.
            05 ws-lines-per-page             pic 99      value 10.
@@ -312,34 +513,21 @@
            value "PROG".
        77 ws-junior                         pic x(7)
            value "JR PROG".
-       77 ws-analyst-increase               pic 9(1)v999
-           value 0.138.
-       77 ws-senior-increase                pic 9(1)v999
-           value 0.103.
-       77 ws-programmer-increase            pic 9(1)v999
-           value 0.077.
-       77 ws-junior-increase                pic 9(1)v999
-           value 0.042.
        77 ws-unclass-zero                   pic 9(1)v999
            value 0.000.
-       77 dl-analyst-inc                    pic x(5)
-           value "13.8%".
-       77 dl-senior-inc                     pic x(5)
-           value "10.3%".
-       77 dl-programmer-inc                 pic x(4)
-           value "7.7%".
-       77 dl-junior-inc                     pic x(4)
-           value "4.2%".
 
        procedure division.
        000-main.
       *
            perform 100-open-files.
-           perform 150-report-header.
+           perform 110-load-cola-rates.
+           perform 140-load-prior-salaries.
+           perform 170-report-header.
            perform 200-read-file.
            perform 400-process-recs
                 until ws-eof-flag is equal to ws-eof-y.
            perform 800-report-summary.
+           perform 850-reconciliation-trailer.
            perform 900-close-files.
            goback.
       *
@@ -348,14 +536,74 @@
            open output output-file.
            move ws-eof-n                    to    ws-eof-flag.
       *
-       150-report-header.
+       110-load-cola-rates.
+           open input rate-file.
+           move 0                           to    ws-rate-count.
+           perform 120-read-cola-rate.
+           perform 130-store-cola-rate
+                until ws-rate-eof-flag is equal to ws-eof-y.
+           close rate-file.
+
+           if ws-rate-count = 0
+                perform 135-default-cola-rates
+           end-if.
+      *
+      * RATEFILE absent or empty -- fall back to the original
+      * hardcoded COLA percentages this report used before RATEFILE
+      * existed
+       135-default-cola-rates.
+           move 4                           to ws-rate-count.
+           move ws-analyst                  to ws-rate-position(1).
+           move 0.138                       to ws-rate-pct(1).
+           move ws-senior                   to ws-rate-position(2).
+           move 0.103                       to ws-rate-pct(2).
+           move ws-programmer               to ws-rate-position(3).
+           move 0.077                       to ws-rate-pct(3).
+           move ws-junior                   to ws-rate-position(4).
+           move 0.042                       to ws-rate-pct(4).
+      *
+       120-read-cola-rate.
+           read rate-file
+                at end move ws-eof-y        to    ws-rate-eof-flag.
+      *
+       130-store-cola-rate.
+           add 1                            to    ws-rate-count.
+           move rt-position-code            to
+                ws-rate-position(ws-rate-count).
+           move rt-rate                     to
+                ws-rate-pct(ws-rate-count).
+           perform 120-read-cola-rate.
+      *
+       140-load-prior-salaries.
+           open input prior-file.
+           move 0                           to    ws-prior-count.
+           perform 150-read-prior-rec.
+           perform 160-store-prior-rec
+                until ws-prior-eof-flag is equal to ws-eof-y.
+           close prior-file.
+      *
+       150-read-prior-rec.
+           read prior-file
+                at end move ws-eof-y        to    ws-prior-eof-flag.
+      *
+       160-store-prior-rec.
+           add 1                            to    ws-prior-count.
+           move pl-emp-no                   to
+                ws-pr-emp-no(ws-prior-count).
+           move pl-prior-salary             to
+                ws-pr-salary(ws-prior-count).
+           perform 150-read-prior-rec.
+      *
+       170-report-header.
            move function current-date       to ws-current-date.
            move ws-date                     to ws-report-date.
            write output-line                from ws-report-header.
 
        200-read-file.
            read input-file
-               at end move ws-eof-y         to    ws-eof-flag.
+                at end move ws-eof-y        to    ws-eof-flag
+                not at end add 1            to    ws-records-read
+           end-read.
       *
        400-process-recs.
            perform 450-page-header.
@@ -397,141 +645,188 @@
            write output-line                from ws-column-header2.
            write output-line                from ws-blank-line.
 
-       500-process-detail.
-      *-----------------------------------------------
-      * CALCULATIONS AND MANIPULATIONS AND DETAIL LINE PREP
-      *-----------------------------------------------
-           write output-line                from ws-detail-line.
+       405-classify-employee.
       *-----------------------------------------------
-      * EMPLOYEE POSITIONS
+      * DETERMINE POSITION, RATE, PERCENT, AND IMPACT
+      * FOR EACH RECOGNIZED GRAD/NON-GRAD CLASSIFICATION
       *-----------------------------------------------
+           move "N"                         to ws-class-switch.
+           move 0                           to ws-pay-increase.
+           move spaces                      to dl-position.
+           move spaces                      to dl-percent-inc.
+
            if il-grad and il-g-analyst
+                set ws-class-found          to true
                 move ws-analyst             to dl-position
                 add 1 to ws-total-analyst
+                add 1 to ws-analyst-count
+                move ws-analyst             to ws-rate-key
+                perform 420-lookup-rate
+                compute ws-pay-increase =
+                                    (il-salary *
+                                    (ws-found-rate-pct * 10))
+                add ws-pay-increase         to ws-analyst-avg
+                add ws-pay-increase         to ws-analyst-impact
+                perform 430-build-percent-display
 
            else if il-grad and il-g-senior
+                set ws-class-found          to true
                 move ws-senior              to dl-position
                 add 1 to ws-total-sen-prog
+                add 1 to ws-sen-prog-count
+                move ws-senior              to ws-rate-key
+                perform 420-lookup-rate
+                compute ws-pay-increase =
+                                    (il-salary *
+                                    (ws-found-rate-pct * 10))
+                add ws-pay-increase         to ws-sen-prog-avg
+                add ws-pay-increase         to ws-sen-prog-impact
+                perform 430-build-percent-display
 
            else if il-grad and il-g-prog
+                set ws-class-found          to true
                 move ws-programmer          to dl-position
                 add 1 to ws-total-prog
+                add 1 to ws-prog-count
+                move ws-programmer          to ws-rate-key
+                perform 420-lookup-rate
+                compute ws-pay-increase =
+                                    (il-salary *
+                                    ( ws-found-rate-pct * 10))
+                add ws-pay-increase         to ws-prog-avg
+                add ws-pay-increase         to ws-prog-impact
+                perform 430-build-percent-display
 
            else if il-grad and il-g-unclass
+                set ws-class-found          to true
                 move spaces                 to dl-position
                 add 1 to ws-total-unclas
+                add 1 to ws-unclas-count
+                move 0 to ws-pay-increase
 
            else if il-nongrad and il-n-prog
+                set ws-class-found          to true
                 move ws-programmer          to dl-position
                 add 1 to ws-total-prog
-
-           else if il-n-jrprog
-                move ws-junior              to dl-position
-                add 1 to ws-total-jr-prog
-
-           else if il-nongrad and il-n-unclas
-                move spaces                 to dl-position
-                add 1 to ws-total-unclas
-           end-if.
-      *-----------------------------------------------
-      * PERCENT INCREASE PER POSITION
-      *-----------------------------------------------
-           if il-g-analyst
-                move dl-analyst-inc         to dl-percent-inc
-           else if il-g-senior
-                move dl-senior-inc          to dl-percent-inc
-           else if il-g-prog
-                move dl-programmer-inc      to dl-percent-inc
-           else if il-g-unclass
-                move spaces                 to dl-percent-inc
-           else if il-n-prog
-                move dl-programmer-inc      to dl-percent-inc
-           else if il-n-jrprog
-                move dl-junior-inc          to dl-percent-inc
-           else if il-n-unclas
-                move spaces                 to dl-percent-inc
-           end-if.
-      *-----------------------------------------------
-      * SALARY INCREASE AMOUNT CALCULATION
-      *-----------------------------------------------
-           if il-g-analyst
-                compute ws-pay-increase =
-                                    (il-salary *
-                                    (ws-analyst-increase * 10))
-                add ws-pay-increase         to ws-analyst-avg
-
-           else if il-g-senior
+                add 1 to ws-prog-count
+                move ws-programmer          to ws-rate-key
+                perform 420-lookup-rate
                 compute ws-pay-increase =
                                     (il-salary *
-                                    (ws-senior-increase * 10))
-                add ws-pay-increase         to ws-sen-prog-avg
-
-           else if il-g-prog
-                compute ws-pay-increase =
-                                    (il-salary *
-                                    ( ws-programmer-increase * 10))
+                                    (ws-found-rate-pct * 10))
                 add ws-pay-increase         to ws-prog-avg
+                add ws-pay-increase         to ws-prog-impact
+                perform 430-build-percent-display
 
-           else if il-g-unclass
-                move 0 to ws-pay-increase
-                compute ws-pay-increase =
-                                    il-salary * 0
-
-           else if il-n-prog
-                compute ws-pay-increase =
-                                    (il-salary *
-                                    (ws-programmer-increase * 10))
-                add ws-pay-increase         to ws-prog-avg
-
-           else if il-n-jrprog
+           else if il-nongrad and il-n-jrprog
+                set ws-class-found          to true
+                move ws-junior              to dl-position
+                add 1 to ws-total-jr-prog
+                add 1 to ws-jr-prog-count
+                move ws-junior              to ws-rate-key
+                perform 420-lookup-rate
                 compute ws-pay-increase =
                                     (il-salary *
-                                    (ws-junior-increase * 10))
+                                    (ws-found-rate-pct * 10))
                 add ws-pay-increase         to ws-jr-prog-avg
+                add ws-pay-increase         to ws-jr-prog-impact
+                perform 430-build-percent-display
 
-           else if il-n-unclas
+           else if il-nongrad and il-n-unclas
+                set ws-class-found          to true
+                move spaces                 to dl-position
+                add 1 to ws-total-unclas
+                add 1 to ws-unclas-count
                 move 0 to ws-pay-increase
-                compute ws-pay-increase =
-                                    il-salary * 0
            end-if.
+      *
+       420-lookup-rate.
+           move "N"                         to ws-rate-found-sw.
+           move 0                           to ws-found-rate-pct.
+           perform varying ws-rate-idx from 1 by 1
+                until ws-rate-idx > ws-rate-count
+                    or ws-rate-found
+                if ws-rate-position(ws-rate-idx) = ws-rate-key
+                     set ws-rate-found      to true
+                     move ws-rate-pct(ws-rate-idx)
+                                            to ws-found-rate-pct
+                end-if
+           end-perform.
+      *
+       430-build-percent-display.
+           compute ws-pct-calc = ws-found-rate-pct * 100.
+           move ws-pct-calc                 to ws-pct-edit.
+           move ws-pct-display              to dl-percent-inc.
+      *
+       500-process-detail.
       *-----------------------------------------------
-      * NEW SALARY CALCULATION
+      * CALCULATIONS AND MANIPULATIONS AND DETAIL LINE PREP
       *-----------------------------------------------
-           compute ws-new-salary = il-salary + ws-pay-increase.
-
-
-
+           perform 405-classify-employee.
+      *
+           if ws-class-found
+                compute ws-new-salary = il-salary + ws-pay-increase
+                perform 520-lookup-prior-salary
+                perform 525-calc-yoy-change
       *-----------------------------------------------
-      *  MOVING INPUT FILE VALUES INTO WORKING STORAGE FOR CALCULATIONS
+      *  MOVING INPUT FILE VALUES INTO WORKING STORAGE
+      *  FOR CALCULATIONS
       *-----------------------------------------------
-           move il-no                       to dl-emp-no.
-           move il-name                     to dl-emp-name.
-           move il-years                    to dl-years.
-           move il-salary                   to dl-present-salary.
-
-           move ws-pay-increase             to dl-pay-increase.
-           move ws-new-salary               to dl-new-salary.
-
-           add ws-total-analyst             to ws-analyst-count.
-           add ws-total-sen-prog            to ws-sen-prog-count.
-           add ws-total-prog                to ws-prog-count.
-           add ws-total-jr-prog             to ws-jr-prog-count.
-
-
-
-
-           move ws-total-analyst            to dl-total-analyst.
-           move ws-total-sen-prog           to dl-total-sen-prog.
-           move ws-total-prog               to dl-total-prog.
-           move ws-total-jr-prog            to dl-total-jr-prog.
-           move ws-total-unclas             to dl-total-unclas.
+                move il-no                  to dl-emp-no
+                move il-name                to dl-emp-name
+                move il-years               to dl-years
+                move il-salary              to dl-present-salary
 
+                move ws-pay-increase        to dl-pay-increase
+                move ws-new-salary          to dl-new-salary
 
+                move ws-total-analyst       to dl-total-analyst
+                move ws-total-sen-prog      to dl-total-sen-prog
+                move ws-total-prog          to dl-total-prog
+                move ws-total-jr-prog       to dl-total-jr-prog
+                move ws-total-unclas        to dl-total-unclas
 
+                write output-line           from ws-detail-line
+           else
+                add 1 to ws-unrecog-count
+                move il-no                  to dle-emp-no
+                move il-name                to dle-emp-name
+                move il-code                to dle-code
+                move il-years               to dle-years
+                write output-line           from ws-unclass-exc-line
+           end-if.
       *-----------------------------------------------
-      * SUMMARY ACTIONS
+      * READ AHEAD FOR NEXT RECORD
       *-----------------------------------------------
            perform 200-read-file.
+      *
+       520-lookup-prior-salary.
+           move il-no                       to ws-prior-key.
+           move "N"                         to ws-prior-found-sw.
+           perform varying ws-prior-idx from 1 by 1
+                until ws-prior-idx > ws-prior-count
+                    or ws-prior-found
+                if ws-pr-emp-no(ws-prior-idx) = ws-prior-key
+                     set ws-prior-found     to true
+                     move ws-pr-salary(ws-prior-idx)
+                                            to ws-found-prior-sal
+                end-if
+           end-perform.
+      *
+       525-calc-yoy-change.
+           if ws-prior-found
+                if ws-found-prior-sal > 0
+                     compute ws-yoy-pct rounded =
+                          ((il-salary - ws-found-prior-sal) /
+                               ws-found-prior-sal) * 100
+                     move ws-yoy-pct        to ws-yoy-edit
+                     move ws-yoy-display    to dl-yoy-change
+                else
+                     move "N/A"             to dl-yoy-change
+                end-if
+           else
+                move "NEW HIRE"             to dl-yoy-change
+           end-if.
       *
        600-page-summary.
            write output-line                from ws-blank-line
@@ -569,11 +864,48 @@
            write output-line                from ws-blank-line.
            write output-line                from ws-report-summary-one.
            write output-line                from ws-report-summary-two.
+      *-----------------------------------------------
+      * TOTAL PAYROLL DOLLAR IMPACT BY POSITION
+      *-----------------------------------------------
+           compute ws-total-payroll-impact =
+                ws-analyst-impact + ws-sen-prog-impact +
+                ws-prog-impact   + ws-jr-prog-impact.
+
+           move ws-analyst-impact           to dl-analyst-impact.
+           move ws-sen-prog-impact          to dl-sen-prog-impact.
+           move ws-prog-impact              to dl-prog-impact.
+           move ws-jr-prog-impact           to dl-jr-prog-impact.
+           move ws-total-payroll-impact     to dl-total-impact.
+
+           write output-line                from ws-blank-line.
+           write output-line                from ws-rpt-summary-3.
+           write output-line                from ws-rpt-summary-4.
+           write output-line                from ws-rpt-summary-5.
            write output-line                from ws-blank-line.
+      *
+       850-reconciliation-trailer.
+           compute ws-total-classified =
+                ws-analyst-count  + ws-sen-prog-count +
+                ws-prog-count     + ws-jr-prog-count  +
+                ws-unclas-count   + ws-unrecog-count.
+
+           move ws-records-read             to dl-recon-read.
+           move ws-total-classified         to dl-recon-classified.
+
+           if ws-records-read = ws-total-classified
+                move "BALANCED"             to dl-recon-status
+           else
+                move "OUT OF BALANCE"       to dl-recon-status
+           end-if.
+
+           write output-line                from ws-blank-line.
+           write output-line                from ws-reconciliation-line.
       *
        900-close-files.
            close input-file.
            close output-file.
       *
 
-       end program A4SALRPT.
\ No newline at end of file
+       end program A4SALRPT.
+
+
