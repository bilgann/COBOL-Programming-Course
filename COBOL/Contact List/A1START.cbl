@@ -1,87 +1,253 @@
-       identification division.
-       program-id. A1START.
-       date-written. January 21, 2025.
-       author. Bilgan Kiris.
-      *Description:
-      *
-       environment division.
-       configuration section.
-      *
-       input-output section.
-       file-control.
-      *
-           select output-file
-                assign to OUTFILE
-                organization is sequential.
-      *
-       data division.
-       file section.
-       fd output-file
-           data record is output-line
-           record contains 80 characters.
-      *
-       01 output-line                   pic x(80).
-      *
-       working-storage section.
-      *
-       01 ws-product.
-           05 ws-product-name           pic x(15)
-                value "Product Name".
-           05 ws-product-description    pic x(25)
-                value "Description".
-           05 ws-product-quantity       pic x(8)
-                value "Quantity".
-      *               ----+----0--
-       01 ws-title.
-           05 ws-title-space            pic x(15).
-           05 ws-title-name             pic x(25)
-                value "Mainframe I Product List".
-      *
-       procedure division.
-       000-main.
-      *
-           open output output-file.
-      *
-           move spaces                  to output-line.
-           write output-line.
-      *
-           write output-line from ws-title.
-      *
-           move spaces                  to output-line.
-           write output-line.
-      *
-           write output-line from ws-product.
-      *
-           move spaces                  to output-line.
-           write output-line.
-      *
-           move "3000-001"              to ws-product-name.
-           move "Ethernet Card"         to ws-product-description.
-           move "000100"                to ws-product-quantity.
-           write output-line from ws-product.
-      *
-           move "H324-1-COAX"           to ws-product-name.
-           move "Cable Hub/Router"      to ws-product-description.
-           move "000018"                to ws-product-quantity.
-           write output-line from ws-product.
-      *
-           move "LP17-I9-32GB"          to ws-product-name.
-           move "Laptop I9 CPU"         to ws-product-description.
-           move "000033"                to ws-product-quantity.
-           write output-line from ws-product.
-      *
-           move "CAT5-50"               to ws-product-name.
-           move "CAT5 Ethernet cable"   to ws-product-description.
-           move "000700"                to ws-product-quantity.
-           write output-line from ws-product.
-      *
-           move "MS-USB"                to ws-product-name.
-           move "Mouse USB"             to ws-product-description.
-           move "000068"                to ws-product-quantity.
-           write output-line from ws-product.
-      *
-           close output-file.
-      *
-           goback.
-      *
-       end program A1START.
\ No newline at end of file
+       identification division.
+       program-id. A1START.
+       date-written. January 21, 2025.
+       author. Bilgan Kiris.
+      *Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  product list now driven from INFILE
+      *             product-master records instead of
+      *             hardcoded literals.
+      * 2026-08-09  added REORDER flag column driven off
+      *             ws-min-stock-level.
+      * 2026-08-09  added control-total trailer (product
+      *             count and total quantity).
+      * 2026-08-09  added unit cost and extended value
+      *             (cost * quantity) to the product list.
+      * 2026-08-09  added duplicate product-name check with
+      *             an exception note in the report.
+      *
+       environment division.
+       configuration section.
+      *
+       input-output section.
+       file-control.
+      * product-master file declaration
+           select input-file
+                assign to INFILE
+                organization is sequential.
+      *
+           select output-file
+                assign to OUTFILE
+                organization is sequential.
+      *
+       data division.
+       file section.
+      *
+       fd input-file
+           recording mode is F
+           data record is input-line
+           record contains 53 characters.
+      *
+       01 input-line.
+           05 il-product-name           pic x(15).
+           05 il-product-description    pic x(25).
+           05 il-product-quantity       pic 9(6).
+           05 il-unit-cost               pic 9(5)v99.
+      *
+       fd output-file
+           data record is output-line
+           record contains 95 characters.
+      *
+       01 output-line                   pic x(95).
+      *
+       working-storage section.
+      *
+       01 ws-title.
+           05 ws-title-space            pic x(15).
+           05 ws-title-name             pic x(25)
+                value "Mainframe I Product List".
+      *
+       01 ws-column-header.
+           05 ws-hdr-name                pic x(15)
+                value "Product Name".
+           05 ws-hdr-description         pic x(25)
+                value "Description".
+           05 ws-hdr-quantity            pic x(8)
+                value "Quantity".
+           05 filler                     pic x(2)
+                value spaces.
+           05 ws-hdr-reorder             pic x(7)
+                value "REORDER".
+           05 filler                     pic x(2)
+                value spaces.
+           05 ws-hdr-unit-cost           pic x(9)
+                value "UNIT COST".
+           05 filler                     pic x(2)
+                value spaces.
+           05 ws-hdr-ext-value           pic x(13)
+                value "EXTENDED VAL.".
+      *
+       01 ws-detail-line.
+           05 dl-product-name            pic x(15).
+           05 dl-product-description     pic x(25).
+           05 dl-product-quantity        pic z(5)9.
+           05 filler                     pic x(2)
+                value spaces.
+           05 dl-reorder-flag            pic x(7).
+           05 filler                     pic x(2)
+                value spaces.
+           05 dl-unit-cost               pic z(4)9.99.
+           05 filler                     pic x(2)
+                value spaces.
+           05 dl-extended-value          pic z(6)9.99.
+      *
+       01 ws-trailer-line.
+           05 filler                     pic x(20)
+                value "Total Products:".
+           05 dl-total-products          pic zzz9.
+           05 filler                     pic x(5)
+                value spaces.
+           05 filler                     pic x(20)
+                value "Total Quantity:".
+           05 dl-total-quantity          pic z(6)9.
+      *
+       01 ws-trailer-line2.
+           05 filler                     pic x(20)
+                value "Total Inv. Value:".
+           05 dl-total-ext-value         pic z(8)9.99.
+      *
+       01 ws-totals.
+           05 ws-total-products          pic 9(4) value 0.
+           05 ws-total-quantity          pic 9(7) value 0.
+           05 ws-total-ext-value         pic 9(9)v99 value 0.
+      *
+       01 ws-detail-calc.
+           05 ws-extended-value          pic 9(9)v99.
+      *
+       01 ws-dup-exception-line.
+           05 filler                     pic x(4)
+                value spaces.
+           05 filler                     pic x(28)
+                value "*** DUPLICATE PRODUCT NAME:".
+           05 filler                     pic x(1)
+                value spaces.
+           05 dl-dup-name                pic x(15).
+           05 filler                     pic x(1)
+                value spaces.
+           05 filler                     pic x(3)
+                value "***".
+      *
+       01 ws-seen-names.
+           05 ws-seen-name  occurs 500 times
+                                       pic x(15).
+      *
+       01 ws-seen-count                 pic 9(4) value 0.
+       01 ws-dup-index                  pic 9(4) value 0.
+       01 ws-dup-switch                 pic x value "N".
+           88 ws-is-dup                 value "Y".
+      *
+       01 ws-file.
+           05 ws-eof-flag                pic x.
+           05 ws-eof-y                   pic x value "Y".
+           05 ws-eof-n                   pic x value "N".
+      *
+      *-----------------------------------------------
+      *  CONSTANTS
+      *-----------------------------------------------
+       77 ws-min-stock-level             pic 9(6)
+           value 50.
+       77 ws-reorder-text                pic x(7)
+           value "REORDER".
+      *
+       procedure division.
+       000-main.
+      *
+           perform 100-open-files.
+      *
+           move spaces                  to output-line.
+           write output-line.
+      *
+           write output-line from ws-title.
+      *
+           move spaces                  to output-line.
+           write output-line.
+      *
+           write output-line from ws-column-header.
+      *
+           move spaces                  to output-line.
+           write output-line.
+      *
+           perform 200-read-file.
+           perform 400-process-recs
+                until ws-eof-flag is equal to ws-eof-y.
+      *
+           perform 800-print-trailer.
+      *
+           perform 900-close-files.
+      *
+           goback.
+      *
+       100-open-files.
+           open input input-file.
+           open output output-file.
+           move ws-eof-n                to ws-eof-flag.
+      *
+       200-read-file.
+           read input-file
+                at end move ws-eof-y    to ws-eof-flag.
+      *
+       400-process-recs.
+           move il-product-name         to dl-product-name.
+           move il-product-description  to dl-product-description.
+           move il-product-quantity     to dl-product-quantity.
+      *
+           if il-product-quantity < ws-min-stock-level
+                move ws-reorder-text    to dl-reorder-flag
+           else
+                move spaces             to dl-reorder-flag
+           end-if.
+      *
+           multiply il-product-quantity by il-unit-cost
+                giving ws-extended-value.
+      *
+           move il-unit-cost            to dl-unit-cost.
+           move ws-extended-value       to dl-extended-value.
+      *
+           write output-line            from ws-detail-line.
+      *
+           perform 410-check-duplicate.
+           if ws-is-dup
+                move il-product-name    to dl-dup-name
+                write output-line       from ws-dup-exception-line
+           end-if.
+      *
+           add 1                        to ws-total-products.
+           add il-product-quantity      to ws-total-quantity.
+           add ws-extended-value        to ws-total-ext-value.
+      *
+           perform 200-read-file.
+      *
+       410-check-duplicate.
+           move "N"                     to ws-dup-switch.
+           perform varying ws-dup-index from 1 by 1
+                until ws-dup-index > ws-seen-count
+                    or ws-is-dup
+                if ws-seen-name(ws-dup-index) = il-product-name
+                     set ws-is-dup      to true
+                end-if
+           end-perform.
+      *
+           if not ws-is-dup
+                add 1                   to ws-seen-count
+                move il-product-name    to ws-seen-name(ws-seen-count)
+           end-if.
+      *
+       800-print-trailer.
+           move spaces                  to output-line.
+           write output-line.
+      *
+           move ws-total-products       to dl-total-products.
+           move ws-total-quantity       to dl-total-quantity.
+           write output-line            from ws-trailer-line.
+      *
+           move ws-total-ext-value      to dl-total-ext-value.
+           write output-line            from ws-trailer-line2.
+      *
+       900-close-files.
+           close input-file.
+           close output-file.
+      *
+       end program A1START.
