@@ -3,6 +3,29 @@
        author. Bilgan Kiris.
        date-written. March 7, 2025.
       *Program Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  finished the per-operator average
+      *             calculation and added an up/down/flat
+      *             trend indicator to the detail line.
+      * 2026-08-09  added a call-volume drop alert line
+      *             for any month that falls more than
+      *             ws-drop-threshold-pct versus the prior
+      *             month.
+      * 2026-08-09  added a moving-average forecast of next
+      *             month's call volume to the detail line.
+      * 2026-08-09  fixed the per-operator reset at the
+      *             bottom of 300-process-records -- it was
+      *             resetting ws-opr-total-avg using
+      *             ws-index left over at 13 from the
+      *             monthly loop above it, which is out of
+      *             that table's 1-12 range and isn't
+      *             per-operator state in the first place.
+      * 2026-08-09  added a department code to emp-rec and
+      *             department-level subtotals before the
+      *             report-wide summary.
       *
        environment division.
        input-output section.
@@ -22,13 +45,14 @@
        fd emp-file
            recording mode is F
            data record is emp-rec
-           record contains 51 characters.
+           record contains 53 characters.
       *
        01 emp-rec.
            05 emp-rec-num              pic x(3).
            05 emp-rec-name             pic x(12).
            05 emp-rec-calls
                        occurs 12 times pic 999.
+           05 emp-rec-dept             pic x(2).
       *
 
 
@@ -36,9 +60,9 @@
        fd report-file
            recording mode is F
            data record is report-line
-           record contains 132 characters.
+           record contains 150 characters.
       *
-       01 report-line                  pic x(132).
+       01 report-line                  pic x(150).
       *
        working-storage section.
       *
@@ -49,6 +73,7 @@
       *-----------------------------------------------
        01 ws-constants.
            05 ws-number-of-months      pic 99   value 12.
+           05 ws-drop-threshold-pct    pic 999  value 25.
       *
        01 ws-calculated-fields.
            05 ws-non-zero-month-count  pic 9(2) value 0.
@@ -66,6 +91,7 @@
 
       *
        01 ws-index                     pic 9(2) value 1.
+       01 ws-month-idx                 pic 9(2) value 1.
 
        01 ws-totals.
            05 ws-grand-total           pic 9(5) value 0.
@@ -104,7 +130,39 @@
        01 ws-highest-operator          pic x(3).
        01 ws-lowest-operator           pic x(3).
        01 ws-highest-month-val         pic 9(4) value 0.
-       01 ws-blank-line                pic x(132)  value spaces.
+       01 ws-blank-line                pic x(150)  value spaces.
+      *
+      *-----------------------------------------------
+      *  TREND & FORECAST WORKING FIELDS
+      *-----------------------------------------------
+       01 ws-forecast-calc             pic 999.
+      *
+      *-----------------------------------------------
+      *  MONTH-OVER-MONTH DROP ALERT TABLE (PER OPERATOR)
+      *-----------------------------------------------
+       01 ws-drop-table.
+           05 ws-drop-entry occurs 12 times.
+                10 ws-drop-flag        pic x value "N".
+                     88 ws-drop-tripped value "Y".
+                10 ws-drop-pct-tbl     pic 999.
+       01 ws-drop-pct                  pic 999.
+      *
+      *-----------------------------------------------
+      *  DEPARTMENT ROLLUP TABLE
+      *-----------------------------------------------
+       01 ws-dept-table.
+           05 ws-dept-count            pic 99 value 0.
+           05 ws-dept-entry occurs 20 times.
+                10 ws-dept-code         pic x(2).
+                10 ws-dept-total-calls  pic 9(6) value 0.
+                10 ws-dept-opr-count    pic 99   value 0.
+                10 ws-dept-highest-avg  pic 9(3) value 0.
+                10 ws-dept-highest-opr  pic x(3) value spaces.
+                10 ws-dept-lowest-avg   pic 9(3) value 999.
+                10 ws-dept-lowest-opr   pic x(3) value spaces.
+       01 ws-dept-found-sw             pic x value "N".
+           88 ws-dept-found             value "Y".
+       01 ws-dept-idx                  pic 99 value 0.
       *
       *-----------------------------------------------
       *  REPORT HEADER & TITLE
@@ -175,6 +233,9 @@
            05 filler                   pic x(4) value spaces.
            05 filler                   pic x(3) value 'rem'.
            05 filler                   pic x(3) value spaces.
+           05 filler                   pic x(5) value 'trend'.
+           05 filler                   pic x(3) value spaces.
+           05 filler                   pic x(4) value 'fcst'.
       *
        01 ws-heading-line2.
            05 filler                   pic x(5) value spaces.
@@ -210,6 +271,39 @@
            05 filler                   pic x(4)
                value spaces.
            05 dl-detail-line-rem       pic zzz9.
+           05 filler                   pic x(2)
+               value spaces.
+           05 dl-trend                 pic x(4).
+           05 filler                   pic x(2)
+               value spaces.
+           05 dl-forecast              pic zzz9.
+      *
+      *-----------------------------------------------
+      *  CALL-VOLUME DROP ALERT LINE
+      *-----------------------------------------------
+       01 ws-drop-alert-line.
+           05 filler                   pic x(4)
+                value spaces.
+           05 filler                   pic x(4)
+                value "*** ".
+           05 dl-drop-opr-no           pic x(3).
+           05 filler                   pic x
+                value spaces.
+           05 dl-drop-opr-name         pic x(12).
+           05 filler                   pic x
+                value spaces.
+           05 filler                   pic x(20)
+                value "CALL VOLUME DROPPED ".
+           05 dl-drop-pct              pic zz9.
+           05 filler                   pic x(4)
+                value "% IN".
+           05 filler                   pic x
+                value spaces.
+           05 dl-drop-month            pic x(3).
+           05 filler                   pic x(12)
+                value " VS PRIOR **".
+           05 filler                   pic x
+                value "*".
       *
       *-----------------------------------------------
       *  DETAIL LINE SUMMARY
@@ -253,6 +347,41 @@
                 10 filler              pic x(4)
                     value spaces.
       *-----------------------------------------------
+      *  DEPARTMENT SUBTOTAL LINE
+      *-----------------------------------------------
+       01 ws-dept-subtotal-line.
+           05 filler                   pic x(4)
+                value spaces.
+           05 filler                   pic x(11)
+                value "DEPARTMENT ".
+           05 dl-dept-code             pic x(2).
+           05 filler                   pic x(2)
+                value spaces.
+           05 filler                   pic x(6)
+                value "TOTAL=".
+           05 dl-dept-total            pic zzzzz9.
+           05 filler                   pic x(2)
+                value spaces.
+           05 filler                   pic x(4)
+                value "AVG=".
+           05 dl-dept-avg              pic zz9.
+           05 filler                   pic x(2)
+                value spaces.
+           05 filler                   pic x(6)
+                value "HIGH= ".
+           05 dl-dept-high-opr         pic x(3).
+           05 filler                   pic x
+                value spaces.
+           05 dl-dept-high-avg         pic zz9.
+           05 filler                   pic x(2)
+                value spaces.
+           05 filler                   pic x(5)
+                value "LOW= ".
+           05 dl-dept-low-opr          pic x(3).
+           05 filler                   pic x
+                value spaces.
+           05 dl-dept-low-avg          pic zz9.
+      *-----------------------------------------------
       *  SUMMARY LINES
       *-----------------------------------------------
        01 ws-total-line1.
@@ -364,11 +493,6 @@
                  at end move 'y'         to ws-eof-flag.
 
        300-process-records.
-      * TODO: Use Perform Varying to loop through monthly calls
-      *       in each record to calculate the required values
-      *       for each record and accumulate the required data
-      *       for total lines
-      *
       *-----------------------------------------------
       *  DETAIL LINE CALCULATIONS
       *-----------------------------------------------
@@ -376,6 +500,9 @@
            move 0 to ws-emp-working-months.
            move 0 to ws-opr-with-calls(ws-index).
            move 0 to ws-opr-total-calls(ws-index).
+           perform 302-reset-drop-table
+                varying ws-month-idx from 1 by 1
+                    until ws-month-idx > 12.
            perform varying ws-index from 1 by 1
                 until ws-index > 12
                 move emp-rec-calls(ws-index)
@@ -404,29 +531,23 @@
                     add 1 to ws-months-no-call
                 end-if
 
+      *         CALL-VOLUME DROP CHECK -- MONTH N VS MONTH N-1
+                if ws-index > 1
+                    perform 303-check-volume-drop
+                end-if
 
            end-perform.
 
            add ws-emp-total            to ws-grand-total
            move ws-grand-total         to dl-opr-totally.
 
-
-
-
-      * TODO: Implement average calculation logic
-      *       as outlined in the requirments
-
-
-
-      * TODO: Move required data to detail line for output
-      *
+      *-----------------------------------------------
+      *  MOVE REQUIRED DATA TO DETAIL LINE FOR OUTPUT
+      *-----------------------------------------------
            move emp-rec-num            to ws-detail-line-num.
            move emp-rec-name           to ws-detail-line-name.
            move ws-emp-total           to ws-detail-line-total.
 
-
-      *
-
       *-----------------------------------------------
       *  REMAINDER & AVERAGE CALCULATION
       *-----------------------------------------------
@@ -442,7 +563,6 @@
                 move ws-emp-avg-numeric to ws-detail-line-avg-num
            end-if.
 
-
            add ws-emp-avg-numeric      to ws-avg-totally.
            move ws-avg-totally         to dl-avg-total.
 
@@ -451,13 +571,27 @@
            add ws-emp-rem              to ws-opr-rem-total.
            move ws-opr-rem-total       to dl-opr-rem-total.
 
+      *-----------------------------------------------
+      *  MONTH-OVER-MONTH TREND & FORECAST
+      *-----------------------------------------------
+           perform 304-calc-trend-forecast.
 
+      *-----------------------------------------------
+      *  DEPARTMENT ROLLUP ACCUMULATION
+      *-----------------------------------------------
+           perform 305-find-or-add-dept.
+           perform 306-accum-dept-totals.
 
       *
       * print detail line
            write report-line           from ws-detail-line
                 after advancing 1 line.
       *
+      * print any call-volume drop alerts raised for this operator
+           perform 307-print-drop-alerts
+                varying ws-month-idx from 1 by 1
+                    until ws-month-idx > 12.
+      *
 
       *----------------------------------------------------------------
       *  OPERATOR WITH HIGHEST & LOWEST MONTHLY AVERAGE LINE CALCULATION
@@ -474,13 +608,12 @@
                 move emp-rec-num to ws-lowest-operator
            end-if.
 
-
-
-      * TODO: reset fields for next record
+      *-----------------------------------------------
+      *  RESET PER-OPERATOR WORKING FIELDS FOR NEXT RECORD
+      *-----------------------------------------------
            move 0                      to ws-emp-total.
            move 0                      to ws-emp-avg-numeric.
            move 0                      to ws-detail-line-rem.
-           move 0                      to ws-opr-total-avg(ws-index).
            move 0                      to ws-emp-rem.
       *-----------------------------------------------
       *  OPERATORS WITH 0 CALLS CALCULATION
@@ -493,6 +626,99 @@
       *
       * read next record (if any)
            perform 200-read-input-file.
+      *
+       302-reset-drop-table.
+           move "N"                    to ws-drop-flag(ws-month-idx).
+           move 0                      to ws-drop-pct-tbl(ws-month-idx).
+      *
+       303-check-volume-drop.
+      *-----------------------------------------------
+      *  FLAG A MONTH WHERE CALLS FELL MORE THAN THE
+      *  CONFIGURED THRESHOLD VERSUS THE PRIOR MONTH
+      *-----------------------------------------------
+           if emp-rec-calls(ws-index - 1) > emp-rec-calls(ws-index)
+               and emp-rec-calls(ws-index - 1) > 0
+
+                compute ws-drop-pct =
+                     ((emp-rec-calls(ws-index - 1) -
+                          emp-rec-calls(ws-index)) * 100)
+                          / emp-rec-calls(ws-index - 1)
+
+                if ws-drop-pct > ws-drop-threshold-pct
+                     move "Y"           to ws-drop-flag(ws-index)
+                     move ws-drop-pct   to ws-drop-pct-tbl(ws-index)
+                end-if
+           end-if.
+      *
+       304-calc-trend-forecast.
+      *-----------------------------------------------
+      *  UP/DOWN/FLAT TREND -- CURRENT MONTH VS PRIOR MONTH
+      *-----------------------------------------------
+           if emp-rec-calls(12) > emp-rec-calls(11)
+                move "UP  "            to dl-trend
+           else if emp-rec-calls(12) < emp-rec-calls(11)
+                move "DOWN"            to dl-trend
+           else
+                move "FLAT"            to dl-trend
+           end-if.
+      *-----------------------------------------------
+      *  MOVING-AVERAGE FORECAST OF NEXT MONTH'S VOLUME
+      *  (LAST THREE MONTHS OF THE YEAR)
+      *-----------------------------------------------
+           compute ws-forecast-calc rounded =
+                (emp-rec-calls(10) + emp-rec-calls(11) +
+                     emp-rec-calls(12)) / 3.
+           move ws-forecast-calc       to dl-forecast.
+      *
+       305-find-or-add-dept.
+           move "N"                    to ws-dept-found-sw.
+           perform varying ws-dept-idx from 1 by 1
+                until ws-dept-idx > ws-dept-count
+                    or ws-dept-found
+                if ws-dept-code(ws-dept-idx) = emp-rec-dept
+                     set ws-dept-found to true
+                end-if
+           end-perform.
+
+           if not ws-dept-found
+                add 1 to ws-dept-count
+                move ws-dept-count     to ws-dept-idx
+                move emp-rec-dept      to ws-dept-code(ws-dept-idx)
+           end-if.
+      *
+       306-accum-dept-totals.
+           add ws-emp-total            to
+                ws-dept-total-calls(ws-dept-idx).
+           add 1                       to
+                ws-dept-opr-count(ws-dept-idx).
+
+           if ws-emp-avg-numeric > ws-dept-highest-avg(ws-dept-idx)
+                move ws-emp-avg-numeric to
+                     ws-dept-highest-avg(ws-dept-idx)
+                move emp-rec-num        to
+                     ws-dept-highest-opr(ws-dept-idx)
+           end-if.
+
+           if ws-emp-avg-numeric > 0
+                and ws-emp-avg-numeric <
+                     ws-dept-lowest-avg(ws-dept-idx)
+                move ws-emp-avg-numeric to
+                     ws-dept-lowest-avg(ws-dept-idx)
+                move emp-rec-num        to
+                     ws-dept-lowest-opr(ws-dept-idx)
+           end-if.
+      *
+       307-print-drop-alerts.
+           if ws-drop-tripped(ws-month-idx)
+                move emp-rec-num            to dl-drop-opr-no
+                move emp-rec-name           to dl-drop-opr-name
+                move ws-drop-pct-tbl(ws-month-idx)
+                                             to dl-drop-pct
+                move ws-month-name(ws-month-idx)
+                                             to dl-drop-month
+                write report-line           from ws-drop-alert-line
+                     after advancing 1 line
+           end-if.
       *
        400-print-totals.
       *
@@ -516,13 +742,20 @@
 
            end-perform.
 
-      * TODO: Move required data to total lines for output
       *
            write report-line           from ws-blank-line.
            write report-line           from ws-operator-calls.
            write report-line           from ws-operator-totals.
            write report-line           from ws-operator-avg.
            write report-line           from ws-blank-line.
+      *-----------------------------------------------
+      *  DEPARTMENT-LEVEL SUBTOTALS
+      *-----------------------------------------------
+           perform 410-print-dept-subtotals
+                varying ws-dept-idx from 1 by 1
+                    until ws-dept-idx > ws-dept-count.
+           write report-line           from ws-blank-line.
+
            move ws-grand-total         to ws-total-line-calls.
            move ws-months-no-call      to ws-total-line-zero-mths.
            move ws-highest-operator    to ws-opr-highest-no.
@@ -530,8 +763,6 @@
            move ws-lowest-operator     to ws-opr-lowest-no.
            move ws-lowest-avg          to ws-opr-lowest-avg.
 
-
-
       *
            write report-line from ws-total-line1.
 
@@ -545,4 +776,22 @@
 
            write report-line from ws-total-line3.
       *
-       end program A5CCORPT.
\ No newline at end of file
+       410-print-dept-subtotals.
+           move ws-dept-code(ws-dept-idx)        to dl-dept-code.
+           move ws-dept-total-calls(ws-dept-idx)  to dl-dept-total.
+
+           if ws-dept-opr-count(ws-dept-idx) > 0
+                divide ws-dept-total-calls(ws-dept-idx)
+                     by ws-dept-opr-count(ws-dept-idx)
+                     giving dl-dept-avg
+           end-if.
+
+           move ws-dept-highest-opr(ws-dept-idx)  to dl-dept-high-opr.
+           move ws-dept-highest-avg(ws-dept-idx)  to dl-dept-high-avg.
+           move ws-dept-lowest-opr(ws-dept-idx)   to dl-dept-low-opr.
+           move ws-dept-lowest-avg(ws-dept-idx)   to dl-dept-low-avg.
+
+           write report-line           from ws-dept-subtotal-line
+                after advancing 1 line.
+      *
+       end program A5CCORPT.
