@@ -3,6 +3,28 @@
        date-written. March 18th 2025.
        author. Bilgan Kiris.
       *Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  added a count-by-error-type breakdown to the
+      *             report summary.
+      * 2026-08-09  store numbers are now validated against
+      *             STORE-MASTER instead of a hardcoded literal
+      *             list.
+      * 2026-08-09  a record now reports every edit it fails, not
+      *             just whichever check runs last -- the checks no
+      *             longer write valid-line/invalid-line/output-line
+      *             themselves, that happens once per record after
+      *             all eight checks have run.
+      * 2026-08-09  invalid-file records now carry a reason-code
+      *             field showing which edit(s) failed.
+      * 2026-08-09  added checkpoint/restart keyed on ws-in-line-num.
+      * 2026-08-09  moved the checkpoint write so it fires after a
+      *             record's validation and writes are complete,
+      *             instead of right after the read -- a checkpoint
+      *             taken at read time could point past a record that
+      *             never actually made it to an output file.
       *
        environment division.
        configuration section.
@@ -27,6 +49,16 @@
            select valid-file
                assign to VALFILE
                organization is sequential.
+      * store master declaration -- optional; a missing file falls
+      * back to the standard store list used throughout this system
+           select optional store-master
+               assign to STOREMST
+               organization is sequential.
+      * checkpoint file declaration -- optional, may not exist yet
+      * on the very first run of a new batch
+           select optional checkpoint-file
+               assign to CHKPTFILE
+               organization is sequential.
       *
        data division.
        file section.
@@ -66,9 +98,27 @@
        fd invalid-file
            recording mode is F
            data record is invalid-line
-           record contains 36 characters.
+           record contains 44 characters.
+      *
+       01 invalid-line.
+           05 il-reject-line                pic x(36).
+           05 il-reason-code                pic x(8).
+      *
+      * store master record -- one entry per valid store number
+       fd store-master
+           recording mode is F
+           data record is store-master-line
+           record contains 2 characters.
+      *
+       01 store-master-line                 pic x(2).
+      *
+      * checkpoint record -- the last input line number fully processed
+       fd checkpoint-file
+           recording mode is F
+           data record is checkpoint-line
+           record contains 3 characters.
       *
-       01 invalid-line                      pic x(36).
+       01 checkpoint-line                   pic 9(3).
 
       *
       *
@@ -195,6 +245,13 @@
            05 filler                        pic x(39)
                 value spaces.
            05 dl-extra-line                 pic x(50) value spaces.
+      *
+      * holds continuation descriptions built by 580-build-error-desc
+      * until 590-write-record writes them, so they always follow the
+      * primary detail line instead of racing ahead of it
+       01 ws-extra-desc-table.
+           05 ws-extra-desc-entry occurs 7 times
+                                             pic x(48) value spaces.
       *-----------------------------------------------
       *  DETAIL LINE SUMMARY
       *-----------------------------------------------
@@ -214,6 +271,17 @@
                 value "INVALID RECORDS:".
            05 dl-invalid-records            pic 9(3) value 0.
       *-----------------------------------------------
+      *  ERROR-TYPE BREAKDOWN SECTION
+      *-----------------------------------------------
+       01 ws-breakdown-header.
+           05 filler                        pic x(26)
+                value "----- ERRORS BY TYPE -----".
+       01 ws-breakdown-line.
+           05 dl-breakdown-desc             pic x(48).
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-breakdown-count            pic zz9.
+      *-----------------------------------------------
       *  ERROR TYPES
       *-----------------------------------------------
        77 e1-desc                           pic x(35)
@@ -223,7 +291,7 @@
        77 e3-desc                           pic x(34)
            value "Payment type must be CA, CR, or DB".
        77 e4-desc                           pic x(46)
-           value "Store num must be 01, 02, 03, 04, 05, or 12".
+           value "Store num must be on the store master file".
        77 e5-desc                           pic x(46)
            value "The Invoice Num can only be A, B, C, D or E".
        77 e6-desc                           pic x(48)
@@ -232,6 +300,40 @@
            value "Invoice Num cannot be > 900000 or < 100000".
        77 e8-desc                           pic x(32)
            value "SKU Code can not be empty spaces".
+      *
+       01 ws-error-counts.
+           05 ws-e1-count                   pic 999 value 0.
+           05 ws-e2-count                   pic 999 value 0.
+           05 ws-e3-count                   pic 999 value 0.
+           05 ws-e4-count                   pic 999 value 0.
+           05 ws-e5-count                   pic 999 value 0.
+           05 ws-e6-count                   pic 999 value 0.
+           05 ws-e7-count                   pic 999 value 0.
+           05 ws-e8-count                   pic 999 value 0.
+      *
+      *-----------------------------------------------
+      *  EDIT FAILURE FLAGS FOR THE CURRENT RECORD
+      *-----------------------------------------------
+       01 ws-edit-flags.
+           05 ws-e1-flag                    pic x value "N".
+                88 ws-e1-failed               value "Y".
+           05 ws-e2-flag                    pic x value "N".
+                88 ws-e2-failed               value "Y".
+           05 ws-e3-flag                    pic x value "N".
+                88 ws-e3-failed               value "Y".
+           05 ws-e4-flag                    pic x value "N".
+                88 ws-e4-failed               value "Y".
+           05 ws-e5-flag                    pic x value "N".
+                88 ws-e5-failed               value "Y".
+           05 ws-e6-flag                    pic x value "N".
+                88 ws-e6-failed               value "Y".
+           05 ws-e7-flag                    pic x value "N".
+                88 ws-e7-failed               value "Y".
+           05 ws-e8-flag                    pic x value "N".
+                88 ws-e8-failed               value "Y".
+       01 ws-extra-desc-count               pic 9 value 0.
+       01 ws-extra-desc-idx                 pic 9 value 0.
+       01 ws-current-edit-desc              pic x(48) value spaces.
       *
        01 ws-blank-line                     pic x(107)  value spaces.
       *
@@ -253,12 +355,36 @@
            05 ws-eof-flag                   pic x.
            05 ws-eof-y                      pic x value "Y".
            05 ws-eof-n                      pic x value "N".
+      *
+      *-----------------------------------------------
+      *  STORE MASTER TABLE
+      *-----------------------------------------------
+       01 ws-store-eof-flag                 pic x value "N".
+       01 ws-store-table.
+           05 ws-store-count                pic 99 value 0.
+           05 ws-store-entry occurs 20 times
+                                            pic xx.
+       01 ws-store-lookup.
+           05 ws-store-key                  pic xx.
+           05 ws-store-found-sw             pic x value "N".
+                88 ws-store-found             value "Y".
+           05 ws-store-idx                  pic 99.
+      *
+      *-----------------------------------------------
+      *  CHECKPOINT / RESTART
+      *-----------------------------------------------
+       01 ws-checkpoint-interval            pic 999 value 25.
+       01 ws-restart-point                  pic 999 value 0.
+       01 ws-checkpoint-eof-flag            pic x value "N".
       *
        procedure division.
        000-main.
       *
            perform 100-open-files.
+           perform 110-load-store-master.
+           perform 120-load-checkpoint.
            perform 150-report-header.
+           perform 160-skip-to-restart.
            perform 200-read-file.
            perform 400-process-recs
                 until ws-eof-flag is equal to ws-eof-y.
@@ -270,6 +396,53 @@
            open input input-file.
            open output output-file, invalid-file, valid-file.
            move ws-eof-n                    to    ws-eof-flag.
+      *
+       110-load-store-master.
+           open input store-master.
+           move 0                           to    ws-store-count.
+           perform 112-read-store-master.
+           perform 114-store-store-num
+                until ws-store-eof-flag is equal to ws-eof-y.
+           close store-master.
+
+           if ws-store-count = 0
+                perform 116-default-store-list
+           end-if.
+      *
+       112-read-store-master.
+           read store-master
+                at end move ws-eof-y        to    ws-store-eof-flag.
+      *
+       114-store-store-num.
+           add 1                            to    ws-store-count.
+           move store-master-line           to
+                ws-store-entry(ws-store-count).
+           perform 112-read-store-master.
+      *
+      * STOREMST absent or empty -- fall back to the standard store
+      * list (1-5, 12) used throughout this system
+       116-default-store-list.
+           move 6                           to    ws-store-count.
+           move "01"                        to    ws-store-entry(1).
+           move "02"                        to    ws-store-entry(2).
+           move "03"                        to    ws-store-entry(3).
+           move "04"                        to    ws-store-entry(4).
+           move "05"                        to    ws-store-entry(5).
+           move "12"                        to    ws-store-entry(6).
+      *
+       120-load-checkpoint.
+      * if a checkpoint was left from a prior run, pick up after it
+           open input checkpoint-file.
+           move 0                           to    ws-restart-point.
+           perform 122-read-checkpoint
+                until ws-checkpoint-eof-flag is equal to ws-eof-y.
+           close checkpoint-file.
+      *
+       122-read-checkpoint.
+           read checkpoint-file
+                at end move ws-eof-y        to    ws-checkpoint-eof-flag
+                not at end move checkpoint-line to ws-restart-point
+           end-read.
       *
        150-report-header.
            move function current-date       to ws-current-date.
@@ -278,18 +451,53 @@
            write output-line                from ws-blank-line.
            write output-line                from ws-column-header1.
            write output-line                from ws-column-header2.
+      *
+       160-skip-to-restart.
+      * fast-forward past records already processed on a prior run
+           perform 162-skip-one-record
+                until ws-in-line-num >= ws-restart-point
+                    or ws-eof-flag is equal to ws-eof-y.
+      *
+       162-skip-one-record.
+           read input-file
+                at end move ws-eof-y        to ws-eof-flag.
+           add 1                            to ws-in-line-num.
       *
        200-read-file.
            read input-file
                at end move ws-eof-y         to ws-eof-flag.
 
-           add 1                            to ws-total-count.
-           move ws-total-count              to dl-total-records.
-           add 1                            to ws-in-line-num.
-           move ws-in-line-num              to dl-recno.
+           if ws-eof-flag not equal to ws-eof-y
+                add 1                       to ws-total-count
+                move ws-total-count         to dl-total-records
+                add 1                       to ws-in-line-num
+                move ws-in-line-num         to dl-recno
+           end-if.
+      *
+       180-write-checkpoint.
+      * called only after a record's validation and writes are all
+      * complete, so a checkpoint never points past a record that a
+      * restart would then skip without having actually processed it
+      * record progress every ws-checkpoint-interval input lines
+           if function mod(ws-in-line-num, ws-checkpoint-interval)
+                = 0
+                open extend checkpoint-file
+                move ws-in-line-num         to checkpoint-line
+                write checkpoint-line
+                close checkpoint-file
+           end-if.
       *
        400-process-recs.
            move spaces                      to dl-error-desc.
+           move "N"                         to ws-e1-flag.
+           move "N"                         to ws-e2-flag.
+           move "N"                         to ws-e3-flag.
+           move "N"                         to ws-e4-flag.
+           move "N"                         to ws-e5-flag.
+           move "N"                         to ws-e6-flag.
+           move "N"                         to ws-e7-flag.
+           move "N"                         to ws-e8-flag.
+           move 0                           to ws-extra-desc-count.
 
            perform 510-check-trans-code.
            perform 520-check-numeric.
@@ -297,10 +505,10 @@
            perform 540-check-store-num.
            perform 550-check-in-num.
            perform 560-check-sku.
+           perform 580-build-error-desc.
+           perform 590-write-record.
            perform 570-count-records.
 
-
-
            perform 500-process-detail
                 varying ws-line-ctr from 1 by 1
                     until ws-line-ctr > ws-lines-per-page or
@@ -311,174 +519,175 @@
       * check if the records is valid and prepare error report
        510-check-trans-code.
       * check if the transaction code is either S, R, or L
-           if (il-tran-code = "S"
+           if not (il-tran-code = "S"
                 or il-tran-code = "R"
                 or il-tran-code = "L") then
-                write valid-line            from input-line
-           else
-                move e1-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+                set ws-e1-failed            to true
+                add 1                       to ws-e1-count
            end-if.
       *
        520-check-numeric.
       * check if the transaction amount is numeric.
-           if il-tran-amt is numeric then
-                write valid-line            from input-line
-           else
-                move e2-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+           if not il-tran-amt is numeric then
+                set ws-e2-failed            to true
+                add 1                       to ws-e2-count
            end-if.
       *
        530-check-pay-type.
       * check if the payment type is CA, CR or DB
-           if (il-pay-type = "CA" or
+           if not (il-pay-type = "CA" or
                 il-pay-type = "CR" or
                 il-pay-type = "DB") then
-                write valid-line            from input-line
-           else
-                move e3-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+                set ws-e3-failed            to true
+                add 1                       to ws-e3-count
            end-if.
       *
        540-check-store-num.
-      * check if the store number is of 01, 02, 03, 04, 05, or 12.
-           if (il-store-num = "01" or
-               il-store-num = "02" or
-               il-store-num = "03" or
-               il-store-num = "04" or
-               il-store-num = "05" or
-               il-store-num = "12")
-               then
-               write valid-line             from input-line
-           else
-                move e4-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+      * check the store number against the store master table
+           move il-store-num                to ws-store-key.
+           move "N"                         to ws-store-found-sw.
+           perform varying ws-store-idx from 1 by 1
+                until ws-store-idx > ws-store-count
+                    or ws-store-found
+                if ws-store-entry(ws-store-idx) = ws-store-key
+                     set ws-store-found to true
+                end-if
+           end-perform.
+
+           if not ws-store-found then
+                set ws-e4-failed            to true
+                add 1                       to ws-e4-count
            end-if.
       *
        550-check-in-num.
       * check if the invoice number is in the format XX-000000
            if il-inv-f-char = il-inv-s-char then
-                move e6-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
-           else
-               write valid-line             from input-line
+                set ws-e6-failed            to true
+                add 1                       to ws-e6-count
            end-if.
 
-           if (il-inv-f-char = "A" or il-inv-f-char = "B"
+           if not (il-inv-f-char = "A" or il-inv-f-char = "B"
                 or il-inv-f-char = "C" or il-inv-f-char = "D"
                 or il-inv-f-char = "E")
                 then
-                write valid-line            from input-line
-           else
-                move e5-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+                set ws-e5-failed            to true
+                add 1                       to ws-e5-count
            end-if.
 
-           if (il-inv-s-char = "A" or il-inv-s-char = "B"
+           if not (il-inv-s-char = "A" or il-inv-s-char = "B"
                 or il-inv-s-char = "C" or il-inv-s-char = "D"
                 or il-inv-s-char = "E")
                 then
-                write valid-line            from input-line
-           else
-                move e5-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+                set ws-e5-failed            to true
+                add 1                       to ws-e5-count
            end-if.
 
-           if (il-inv-number is numeric
+           if not (il-inv-number is numeric
               and il-inv-number > 100000
               and il-inv-number < 900000) then
-                write valid-line            from input-line
-           else
-                move e7-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+                set ws-e7-failed            to true
+                add 1                       to ws-e7-count
            end-if.
-
       *
        560-check-sku.
       * check if SKU code is empty
-           if not il-sku-code = spaces then
-                write valid-line             from input-line
+           if il-sku-code = spaces then
+                set ws-e8-failed            to true
+                add 1                       to ws-e8-count
+           end-if.
+      *
+       580-build-error-desc.
+      * move the first failing edit's description onto the detail
+      * line, and any further failures onto extra lines below it
+           if ws-e1-failed
+                move e1-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e2-failed
+                move e2-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e3-failed
+                move e3-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e4-failed
+                move e4-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e5-failed
+                move e5-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e6-failed
+                move e6-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e7-failed
+                move e7-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+           if ws-e8-failed
+                move e8-desc                to ws-current-edit-desc
+                perform 582-add-error-desc
+           end-if.
+      *
+       582-add-error-desc.
+      * only builds the description strings here -- 590-write-record
+      * does the actual writing, so continuation lines always follow
+      * the primary detail line instead of racing ahead of it
+           if dl-error-desc = spaces
+                move ws-current-edit-desc   to dl-error-desc
            else
-                move e8-desc                to dl-error-desc
-                move il-tran-code           to dl-trans-code
-                move il-tran-amt            to dl-trans-amount
-                move il-pay-type            to dl-pay-type
-                move il-store-num           to dl-store-num
-                move il-inv-num             to dl-inv-num
-                move il-sku-code            to dl-sku-code
-                write invalid-line          from input-line
-                write output-line           from ws-detail-line
-                write output-line           from ws-blank-line
+                add 1                       to ws-extra-desc-count
+                move ws-current-edit-desc
+                     to ws-extra-desc-entry(ws-extra-desc-count)
            end-if.
       *
-       570-count-records.
-           move 0                           to ws-invalid-count.
-           move 0                           to ws-valid-count.
+       590-write-record.
+           move il-tran-code                to dl-trans-code.
+           move il-tran-amt                 to dl-trans-amount.
+           move il-pay-type                 to dl-pay-type.
+           move il-store-num                to dl-store-num.
+           move il-inv-num                  to dl-inv-num.
+           move il-sku-code                 to dl-sku-code.
 
+           if dl-error-desc = spaces
+                write valid-line            from input-line
+           else
+                move input-line             to il-reject-line
+                move spaces                 to il-reason-code
+                perform 592-build-reason-code
+                write invalid-line
+           end-if.
+
+           write output-line                from ws-detail-line.
+           perform 594-write-extra-lines.
+           write output-line                from ws-blank-line.
+      *
+       594-write-extra-lines.
+      * writes any continuation descriptions 580-build-error-desc
+      * queued up, now that the primary detail line is already out
+           perform varying ws-extra-desc-idx from 1 by 1
+                until ws-extra-desc-idx > ws-extra-desc-count
+                move ws-extra-desc-entry(ws-extra-desc-idx)
+                     to dl-extra-line
+                write output-line           from ws-extra-line
+           end-perform.
+      *
+       592-build-reason-code.
+      * flag each failing edit's number in its own position so the
+      * reason code can show more than one failure at a time
+           if ws-e1-failed move "1" to il-reason-code(1:1) end-if.
+           if ws-e2-failed move "2" to il-reason-code(2:1) end-if.
+           if ws-e3-failed move "3" to il-reason-code(3:1) end-if.
+           if ws-e4-failed move "4" to il-reason-code(4:1) end-if.
+           if ws-e5-failed move "5" to il-reason-code(5:1) end-if.
+           if ws-e6-failed move "6" to il-reason-code(6:1) end-if.
+           if ws-e7-failed move "7" to il-reason-code(7:1) end-if.
+           if ws-e8-failed move "8" to il-reason-code(8:1) end-if.
+      *
+       570-count-records.
            if dl-error-desc = spaces then
                 add 1                       to ws-valid-count
                 move ws-valid-count         to dl-valid-records
@@ -487,8 +696,8 @@
                 move ws-invalid-count       to dl-invalid-records
            end-if.
 
+           perform 180-write-checkpoint.
       *
-
            perform 200-read-file.
 
       *
@@ -499,11 +708,58 @@
            write output-line                from ws-total-records.
            write output-line                from ws-valid-records.
            write output-line                from ws-invalid-records.
+      *
+           write output-line                from ws-blank-line.
+           write output-line                from ws-breakdown-header.
+
+           move e1-desc                     to dl-breakdown-desc.
+           move ws-e1-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e2-desc                     to dl-breakdown-desc.
+           move ws-e2-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e3-desc                     to dl-breakdown-desc.
+           move ws-e3-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e4-desc                     to dl-breakdown-desc.
+           move ws-e4-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e5-desc                     to dl-breakdown-desc.
+           move ws-e5-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e6-desc                     to dl-breakdown-desc.
+           move ws-e6-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e7-desc                     to dl-breakdown-desc.
+           move ws-e7-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
+
+           move e8-desc                     to dl-breakdown-desc.
+           move ws-e8-count                 to dl-breakdown-count.
+           write output-line                from ws-breakdown-line.
       *
        900-close-files.
+           perform 190-clear-checkpoint.
            close input-file.
            close output-file.
            close invalid-file.
            close valid-file.
       *
-       end program A6EDIT.
\ No newline at end of file
+       190-clear-checkpoint.
+      * run completed normally -- empty the checkpoint file so the
+      * next run starts at the beginning instead of restarting from
+      * this run's last checkpoint
+           open output checkpoint-file.
+           close checkpoint-file.
+      *
+       end program A6EDIT.
+
+
+
+
