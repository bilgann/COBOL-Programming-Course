@@ -19,6 +19,24 @@
            select report-file
                assign to RPTFILE
                organization is sequential.
+      *
+      * per-store Sale & Layaway totals from A8SL -- optional; used
+      * for the return-rate-vs-sales and review-threshold checks
+           select optional sales-totals-file
+               assign to SALESTOT
+               organization is sequential.
+      *
+      * original-sale log, keyed by invoice number -- optional; used
+      * to validate a return actually matches a known sale
+           select optional sales-log-file
+               assign to SALESLOG
+               organization is sequential.
+      *
+      * review-threshold control-record file declaration -- optional;
+      * a missing file keeps the built-in default percent
+           select optional review-ctl-file
+               assign to REVIEWFILE
+               organization is sequential.
       *
        data division.
        file section.
@@ -26,7 +44,7 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 36 characters.
+           record contains 46 characters.
       *
        01 input-line.
            05 il-tran-code                  pic x.
@@ -52,6 +70,44 @@
                 10 il-inv-dash              pic x.
                 10 il-inv-number            pic 9(6).
            05 il-sku-code                   pic x(15).
+           05 il-return-reason              pic xx.
+                88 il-reason-defect value "DF".
+                88 il-reason-wrongsize value "WS".
+                88 il-reason-changemind value "CM".
+           05 il-return-date                pic 9(8).
+      *
+      * per-store Sale & Layaway totals from A8SL -- one record per
+      * store
+       fd sales-totals-file
+           recording mode is F
+           data record is sales-totals-line
+           record contains 12 characters.
+      *
+       01 sales-totals-line.
+           05 st-store-num                  pic 99.
+                88 st-store-valid value 1, 2, 3, 4, 5, 12.
+           05 st-sales-amt                  pic 9(8)v99.
+      *
+      * original-sale log -- one record per sale, keyed by invoice
+      * number
+       fd sales-log-file
+           recording mode is F
+           data record is sales-log-line
+           record contains 14 characters.
+      *
+       01 sales-log-line.
+           05 sl-inv-number                 pic 9(6).
+           05 sl-sale-date                  pic 9(8).
+      *
+      * review-threshold control record -- single record holding the
+      * return-rate-vs-sales percent that triggers the review flag
+       fd review-ctl-file
+           recording mode is F
+           data record is review-ctl-line
+           record contains 2 characters.
+      *
+       01 review-ctl-line.
+           05 rc-review-pct                 pic 99.
       *
        fd report-file
            recording mode is F
@@ -227,6 +283,65 @@
                 value spaces.
            05 dl-r-tax                      pic $$$$,$$9.99.
 
+      *-------- RETURNS BY REASON --------
+       01 ws-reason-header                  pic x(29)
+           value "----- RETURNS BY REASON -----".
+
+       01 dl-reason-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-reason-desc                pic x(20).
+           05 filler                        pic x(5)
+                value spaces.
+           05 dl-reason-cnt                 pic zz9.
+
+      *-------- RETURN EXCEPTIONS (NO MATCH / AGED) --------
+       01 ws-exception-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-exception-desc             pic x(20).
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(9)
+                value "Invoice:".
+           05 dl-exception-inv              pic x(9).
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(6)
+                value "Days:".
+           05 dl-exception-days             pic zzz9
+                blank when zero.
+
+       01 ws-exception-total-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(24)
+                value "No-match returns:".
+           05 dl-no-match-total             pic zz9.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(14)
+                value "Aged returns:".
+           05 dl-aged-total                 pic zz9.
+
+      *-------- RETURN-RATE VS SALES / STORES TO REVIEW --------
+       01 ws-review-header                  pic x(28)
+           value "----- STORES TO REVIEW -----".
+
+       01 ws-review-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(14)
+                value "Review Store:".
+           05 dl-review-store               pic zz.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(17)
+                value "Return % of S&L:".
+           05 dl-review-pct                 pic zz9.99.
+           05 filler                        pic x
+                value "%".
+
       *-------- RET TOTAL RECORD COUNT & AMOUNT FOR EACH STORE -------
        01 dls-r-store-01.
            05 filler                        pic x(2)
@@ -245,6 +360,11 @@
            05 filler                        pic x(12)
                 value spaces.
            05 dl-r-01-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x
+                value spaces.
+           05 dl-r-pct-01                   pic zz9.99.
+           05 filler                        pic x
+                value "%".
 
        01 dls-r-store-02.
            05 filler                        pic x(2)
@@ -263,6 +383,11 @@
            05 filler                        pic x(12)
                 value spaces.
            05 dl-r-02-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x
+                value spaces.
+           05 dl-r-pct-02                   pic zz9.99.
+           05 filler                        pic x
+                value "%".
 
        01 dls-r-store-03.
            05 filler                        pic x(2)
@@ -281,6 +406,11 @@
            05 filler                        pic x(12)
                 value spaces.
            05 dl-r-03-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x
+                value spaces.
+           05 dl-r-pct-03                   pic zz9.99.
+           05 filler                        pic x
+                value "%".
 
        01 dls-r-store-04.
            05 filler                        pic x(2)
@@ -299,6 +429,11 @@
            05 filler                        pic x(12)
                 value spaces.
            05 dl-r-04-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x
+                value spaces.
+           05 dl-r-pct-04                   pic zz9.99.
+           05 filler                        pic x
+                value "%".
 
        01 dls-r-store-05.
            05 filler                        pic x(2)
@@ -317,6 +452,11 @@
            05 filler                        pic x(12)
                 value spaces.
            05 dl-r-05-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x
+                value spaces.
+           05 dl-r-pct-05                   pic zz9.99.
+           05 filler                        pic x
+                value "%".
 
        01 dls-r-store-12.
            05 filler                        pic x(2)
@@ -335,6 +475,11 @@
            05 filler                        pic x(12)
                 value spaces.
            05 dl-r-12-tax                   pic $$$$,$$9.99.
+           05 filler                        pic x
+                value spaces.
+           05 dl-r-pct-12                   pic zz9.99.
+           05 filler                        pic x
+                value "%".
 
       *-----------------------------------------------
       *  CURRENT DATETIME CODE FROM IBM DOCUMENTATION
@@ -385,6 +530,21 @@
            05 ws-r-04-tax                   pic 9(4)v99.
            05 ws-r-05-tax                   pic 9(4)v99.
            05 ws-r-12-tax                   pic 9(4)v99.
+           05 ws-r-pct-01                   pic 999v99.
+           05 ws-r-pct-02                   pic 999v99.
+           05 ws-r-pct-03                   pic 999v99.
+           05 ws-r-pct-04                   pic 999v99.
+           05 ws-r-pct-05                   pic 999v99.
+           05 ws-r-pct-12                   pic 999v99.
+           05 ws-reason-defect-cnt          pic 999 value 0.
+           05 ws-reason-wrongsize-cnt       pic 999 value 0.
+           05 ws-reason-changemind-cnt      pic 999 value 0.
+           05 ws-reason-other-cnt           pic 999 value 0.
+           05 ws-no-match-count             pic 999 value 0.
+           05 ws-aged-count                 pic 999 value 0.
+           05 ws-aging-threshold-days       pic 999 value 90.
+           05 ws-review-threshold-pct       pic 99  value 10.
+           05 ws-days-elapsed               pic s999.
       *
        01 ws-constants.
            05 ws-store-01                   pic 99 value 01.
@@ -393,6 +553,39 @@
            05 ws-store-04                   pic 99 value 04.
            05 ws-store-05                   pic 99 value 05.
            05 ws-store-12                   pic 99 value 12.
+      *
+      *-----------------------------------------------
+      *  A8SL PER-STORE SALES TOTALS (FOR RETURN-RATE)
+      *-----------------------------------------------
+       01 ws-sales-totals-table.
+           05 ws-store-sales-amt occurs 12 times
+                                             pic 9(8)v99 value 0.
+      *
+      *-----------------------------------------------
+      *  ORIGINAL-SALE LOG (FOR INVOICE MATCH/AGING)
+      *-----------------------------------------------
+       01 ws-sales-log-table.
+           05 ws-sales-log-count            pic 999 value 0.
+           05 ws-sales-log-entry occurs 500 times.
+                10 ws-sl-inv-num            pic 9(6).
+                10 ws-sl-sale-date          pic 9(8).
+      *
+       01 ws-sales-log-lookup.
+           05 ws-sl-idx                     pic 999.
+           05 ws-sale-found-sw              pic x value "N".
+                88 ws-sale-found value "Y".
+           05 ws-matched-sale-date          pic 9(8).
+           05 ws-matched-sale-date-r redefines
+                    ws-matched-sale-date.
+                10 ws-msd-year              pic 9(4).
+                10 ws-msd-month             pic 9(2).
+                10 ws-msd-day               pic 9(2).
+      *
+       01 ws-return-date-work               pic 9(8).
+       01 ws-return-date-r redefines ws-return-date-work.
+           05 ws-rd-year                    pic 9(4).
+           05 ws-rd-month                   pic 9(2).
+           05 ws-rd-day                     pic 9(2).
       *
        01 ws-page.
            05 ws-lines-per-page             pic 99 value 19.
@@ -408,11 +601,17 @@
            05 ws-eof-flag                   pic x.
            05 ws-eof-y                      pic x value "Y".
            05 ws-eof-n                      pic x value "N".
+           05 ws-salestot-eof-flag          pic x.
+           05 ws-saleslog-eof-flag          pic x.
+           05 ws-reviewctl-eof-flag         pic x.
       *
        procedure division.
        000-main.
       *
            perform 100-open-files.
+           perform 110-load-sales-totals.
+           perform 120-load-sales-log.
+           perform 130-load-review-threshold.
            perform 150-report-header.
            perform 200-read-file.
            perform 400-process-recs
@@ -425,6 +624,60 @@
            open input input-file.
            open output report-file.
            move ws-eof-n                    to ws-eof-flag.
+      *
+      * per-store S&L totals from A8SL, loaded for the
+      * return-rate-vs-sales and review-threshold checks
+       110-load-sales-totals.
+           open input sales-totals-file.
+           move ws-eof-n                    to ws-salestot-eof-flag.
+           perform 112-read-sales-totals.
+           perform 114-store-sales-total
+                until ws-salestot-eof-flag is equal to ws-eof-y.
+           close sales-totals-file.
+      *
+       112-read-sales-totals.
+           read sales-totals-file
+               at end move ws-eof-y         to ws-salestot-eof-flag.
+      *
+       114-store-sales-total.
+           if st-store-valid
+                move st-sales-amt
+                    to ws-store-sales-amt(st-store-num)
+           end-if.
+           perform 112-read-sales-totals.
+      *
+      * original-sale log, loaded for the invoice-match/aging check
+       120-load-sales-log.
+           open input sales-log-file.
+           move ws-eof-n                    to ws-saleslog-eof-flag.
+           perform 122-read-sales-log.
+           perform 124-store-sales-log
+                until ws-saleslog-eof-flag is equal to ws-eof-y.
+           close sales-log-file.
+      *
+       122-read-sales-log.
+           read sales-log-file
+               at end move ws-eof-y         to ws-saleslog-eof-flag.
+      *
+       124-store-sales-log.
+           add 1                            to ws-sales-log-count.
+           move sl-inv-number
+               to ws-sl-inv-num(ws-sales-log-count).
+           move sl-sale-date
+               to ws-sl-sale-date(ws-sales-log-count).
+           perform 122-read-sales-log.
+      *
+      * review-threshold control record -- a missing/empty file keeps
+      * the built-in default percent already moved into working-storage
+       130-load-review-threshold.
+           open input review-ctl-file.
+           move ws-eof-n                    to ws-reviewctl-eof-flag.
+           read review-ctl-file
+                at end move ws-eof-y        to ws-reviewctl-eof-flag.
+           if ws-reviewctl-eof-flag not equal to ws-eof-y
+                move rc-review-pct          to ws-review-threshold-pct
+           end-if.
+           close review-ctl-file.
       *
        150-report-header.
             move function current-date      to ws-current-date.
@@ -502,9 +755,8 @@
            end-if.
       *
        420-r-store-03.
-           move ws-store-03                 to dl-r-store-num-03
            if il-store-03 then
-
+                move ws-store-03            to dl-r-store-num-03
                 add 1                       to ws-r-store-03-cnt
                 add il-tran-amt             to ws-r-store-03-amt
 
@@ -551,9 +803,76 @@
                 add il-tran-amt             to ws-r-total-amt
 
                 compute ws-r-tax = ws-r-total-amt * ws-tax-amount
+
+                perform 710-classify-reason
+                perform 720-check-return-match
            end-if.
 
            perform 200-read-file.
+      *
+      * tally the return by reason code for the breakdown section
+       710-classify-reason.
+           if il-reason-defect then
+                add 1                       to ws-reason-defect-cnt
+           else if il-reason-wrongsize then
+                add 1                       to ws-reason-wrongsize-cnt
+           else if il-reason-changemind then
+                add 1                       to ws-reason-changemind-cnt
+           else
+                add 1                       to ws-reason-other-cnt
+           end-if.
+      *
+      * loss-prevention check -- does this return match a known sale,
+      * and if so, was it returned within the aging window
+       720-check-return-match.
+      * no SALESLOG on file means there is nothing to match against --
+      * skip the check rather than flagging every return as unmatched
+           if ws-sales-log-count = 0
+                go to 720-exit
+           end-if.
+
+           move "N"                         to ws-sale-found-sw.
+           perform 722-search-sales-log
+                varying ws-sl-idx from 1 by 1
+                until ws-sl-idx > ws-sales-log-count
+                   or ws-sale-found.
+
+           if not ws-sale-found then
+                add 1                       to ws-no-match-count
+                move "NO MATCHING SALE"     to dl-exception-desc
+                move il-inv-num             to dl-exception-inv
+                move 0                      to dl-exception-days
+                write report-line           from ws-exception-line
+           else
+                perform 724-calc-days-elapsed
+                if ws-days-elapsed > ws-aging-threshold-days then
+                     add 1                  to ws-aged-count
+                     move "AGED RETURN"     to dl-exception-desc
+                     move il-inv-num        to dl-exception-inv
+                     move ws-days-elapsed   to dl-exception-days
+                     write report-line      from ws-exception-line
+                end-if
+           end-if.
+      *
+       720-exit.
+           exit.
+      *
+       722-search-sales-log.
+           if ws-sl-inv-num(ws-sl-idx) = il-inv-number then
+                set ws-sale-found           to true
+                move ws-sl-sale-date(ws-sl-idx)
+                    to ws-matched-sale-date
+           end-if.
+      *
+      * 30/360 approximation, consistent with this report's level of
+      * date arithmetic elsewhere
+       724-calc-days-elapsed.
+           move il-return-date              to ws-return-date-work.
+
+           compute ws-days-elapsed =
+               (ws-rd-year - ws-msd-year) * 360 +
+               (ws-rd-month - ws-msd-month) * 30 +
+               (ws-rd-day - ws-msd-day).
       *
        800-summary-files.
            perform varying ws-index from 1 by 1 until ws-index > 12
@@ -591,22 +910,149 @@
                 end-if
            end-perform.
 
+           perform 810-calc-return-pct.
+
            write report-line                from ws-blank-line.
            write report-line                from ws-column-header3.
            write report-line                from ws-column-header4.
            write report-line                from ws-blank-line.
-           write report-line                from dls-r-store-01.
-           write report-line                from dls-r-store-02.
-           write report-line                from dls-r-store-03.
-           write report-line                from dls-r-store-04.
-           write report-line                from dls-r-store-05.
-           write report-line                from dls-r-store-12.
+           if ws-r-store-01-cnt > 0
+                write report-line           from dls-r-store-01
+           end-if.
+           if ws-r-store-02-cnt > 0
+                write report-line           from dls-r-store-02
+           end-if.
+           if ws-r-store-03-cnt > 0
+                write report-line           from dls-r-store-03
+           end-if.
+           if ws-r-store-04-cnt > 0
+                write report-line           from dls-r-store-04
+           end-if.
+           if ws-r-store-05-cnt > 0
+                write report-line           from dls-r-store-05
+           end-if.
+           if ws-r-store-12-cnt > 0
+                write report-line           from dls-r-store-12
+           end-if.
            write report-line                from ws-blank-line.
            write report-line                from dl-r-records.
 
+           write report-line                from ws-blank-line.
+           write report-line                from ws-reason-header.
+           move "Defect:"                   to dl-reason-desc.
+           move ws-reason-defect-cnt        to dl-reason-cnt.
+           write report-line                from dl-reason-line.
+           move "Wrong Size:"               to dl-reason-desc.
+           move ws-reason-wrongsize-cnt     to dl-reason-cnt.
+           write report-line                from dl-reason-line.
+           move "Changed Mind:"             to dl-reason-desc.
+           move ws-reason-changemind-cnt    to dl-reason-cnt.
+           write report-line                from dl-reason-line.
+           move "Other/Unspecified:"        to dl-reason-desc.
+           move ws-reason-other-cnt         to dl-reason-cnt.
+           write report-line                from dl-reason-line.
+
+           write report-line                from ws-blank-line.
+           move ws-no-match-count           to dl-no-match-total.
+           move ws-aged-count               to dl-aged-total.
+           write report-line           from ws-exception-total-line.
 
+           perform 820-review-stores.
+      *
+      * return amount as a percent of that store's A8SL Sales &
+      * Layaway total -- zero sales on file leaves the store's
+      * percent at zero rather than dividing by zero
+       810-calc-return-pct.
+           if ws-store-sales-amt(1) > 0
+                compute ws-r-pct-01 rounded =
+                    (ws-r-store-01-amt * 100) / ws-store-sales-amt(1)
+           else
+                move 0                      to ws-r-pct-01
+           end-if.
+           move ws-r-pct-01                 to dl-r-pct-01.
+
+           if ws-store-sales-amt(2) > 0
+                compute ws-r-pct-02 rounded =
+                    (ws-r-store-02-amt * 100) / ws-store-sales-amt(2)
+           else
+                move 0                      to ws-r-pct-02
+           end-if.
+           move ws-r-pct-02                 to dl-r-pct-02.
+
+           if ws-store-sales-amt(3) > 0
+                compute ws-r-pct-03 rounded =
+                    (ws-r-store-03-amt * 100) / ws-store-sales-amt(3)
+           else
+                move 0                      to ws-r-pct-03
+           end-if.
+           move ws-r-pct-03                 to dl-r-pct-03.
+
+           if ws-store-sales-amt(4) > 0
+                compute ws-r-pct-04 rounded =
+                    (ws-r-store-04-amt * 100) / ws-store-sales-amt(4)
+           else
+                move 0                      to ws-r-pct-04
+           end-if.
+           move ws-r-pct-04                 to dl-r-pct-04.
+
+           if ws-store-sales-amt(5) > 0
+                compute ws-r-pct-05 rounded =
+                    (ws-r-store-05-amt * 100) / ws-store-sales-amt(5)
+           else
+                move 0                      to ws-r-pct-05
+           end-if.
+           move ws-r-pct-05                 to dl-r-pct-05.
+
+           if ws-store-sales-amt(12) > 0
+                compute ws-r-pct-12 rounded =
+                    (ws-r-store-12-amt * 100) / ws-store-sales-amt(12)
+           else
+                move 0                      to ws-r-pct-12
+           end-if.
+           move ws-r-pct-12                 to dl-r-pct-12.
+      *
+      * stores whose return-rate-vs-sales exceeds the configured
+      * threshold, flagged as a loss-prevention signal
+       820-review-stores.
+           write report-line                from ws-blank-line.
+           write report-line                from ws-review-header.
+
+           if ws-r-pct-01 > ws-review-threshold-pct
+                move ws-store-01            to dl-review-store
+                move ws-r-pct-01            to dl-review-pct
+                write report-line           from ws-review-line
+           end-if.
+           if ws-r-pct-02 > ws-review-threshold-pct
+                move ws-store-02            to dl-review-store
+                move ws-r-pct-02            to dl-review-pct
+                write report-line           from ws-review-line
+           end-if.
+           if ws-r-pct-03 > ws-review-threshold-pct
+                move ws-store-03            to dl-review-store
+                move ws-r-pct-03            to dl-review-pct
+                write report-line           from ws-review-line
+           end-if.
+           if ws-r-pct-04 > ws-review-threshold-pct
+                move ws-store-04            to dl-review-store
+                move ws-r-pct-04            to dl-review-pct
+                write report-line           from ws-review-line
+           end-if.
+           if ws-r-pct-05 > ws-review-threshold-pct
+                move ws-store-05            to dl-review-store
+                move ws-r-pct-05            to dl-review-pct
+                write report-line           from ws-review-line
+           end-if.
+           if ws-r-pct-12 > ws-review-threshold-pct
+                move ws-store-12            to dl-review-store
+                move ws-r-pct-12            to dl-review-pct
+                write report-line           from ws-review-line
+           end-if.
       *
        900-close-files.
            close input-file.
            close report-file.
-       end program A9RET.
\ No newline at end of file
+       end program A9RET.
+
+
+
+
