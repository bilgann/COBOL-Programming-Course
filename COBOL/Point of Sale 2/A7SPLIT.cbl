@@ -3,6 +3,23 @@
        date-written. March 26th 2025.
        author. Bilgan Kiris.
       *Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  added the largest/smallest SL-total-by-store
+      *             line, matching A8SL's summary.
+      * 2026-08-09  added an unmatched-store exception bucket for
+      *             transactions whose store number isn't one of
+      *             the recognized stores.
+      * 2026-08-09  added a reconciliation trailer comparing
+      *             records read to records split.
+      * 2026-08-09  replaced the 12 near-duplicate per-store
+      *             paragraphs with one pair of table-driven
+      *             paragraphs over ws-table.
+      * 2026-08-09  added a business-date batch window so a single
+      *             day's transactions can be selected out of a
+      *             multi-day input file.
       *
        environment division.
        configuration section.
@@ -26,6 +43,11 @@
            select output-r
                assign to RFILE
                organization is sequential.
+      * business-date batch-window control file -- optional; if
+      * absent or empty, every date on INFILE is processed
+           select optional business-date-file
+               assign to BIZDATEFILE
+               organization is sequential.
       *
        data division.
        file section.
@@ -33,7 +55,7 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
       *
        01 input-line.
            05 il-tran-code                  pic x.
@@ -52,6 +74,7 @@
                 88 il-store-04 value 4.
                 88 il-store-05 value 5.
                 88 il-store-12 value 12.
+                88 il-store-valid value 1, 2, 3, 4, 5, 12.
            05 il-inv-num                    pic x(9).
            05 il-inv-num-redef redefines il-inv-num.
                 10 il-inv-f-char            pic x.
@@ -59,6 +82,16 @@
                 10 il-inv-dash              pic x.
                 10 il-inv-number            pic 9(6).
            05 il-sku-code                   pic x(15).
+           05 il-business-date              pic 9(8).
+      *
+      * business-date batch-window control record -- one record
+      * holding the single business date to select for this run
+       fd business-date-file
+           recording mode is F
+           data record is business-date-line
+           record contains 8 characters.
+      *
+       01 business-date-line                pic 9(8).
       *
        fd report-file
            recording mode is F
@@ -487,33 +520,102 @@
            05 ws-r-total                    pic 999.
            05 ws-r-total-amt                pic 9(5)v99.
            05 ws-grand-total                pic 9(5)v99.
-           05 ws-sl-store-01-cnt            pic 999.
-           05 ws-sl-store-01-amt            pic 9(5)v99.
-           05 ws-sl-store-02-cnt            pic 999.
-           05 ws-sl-store-02-amt            pic 9(5)v99.
-           05 ws-sl-store-03-cnt            pic 999.
-           05 ws-sl-store-03-amt            pic 9(5)v99.
-           05 ws-sl-store-04-cnt            pic 999.
-           05 ws-sl-store-04-amt            pic 9(5)v99.
-           05 ws-sl-store-05-cnt            pic 999.
-           05 ws-sl-store-05-amt            pic 9(5)v99.
-           05 ws-sl-store-12-cnt            pic 999.
-           05 ws-sl-store-12-amt            pic 9(5)v99.
-           05 ws-r-store-01-cnt             pic 999.
-           05 ws-r-store-01-amt             pic 9(5)v99.
-           05 ws-r-store-02-cnt             pic 999.
-           05 ws-r-store-02-amt             pic 9(5)v99.
-           05 ws-r-store-03-cnt             pic 999.
-           05 ws-r-store-03-amt             pic 9(5)v99.
-           05 ws-r-store-04-cnt             pic 999.
-           05 ws-r-store-04-amt             pic 9(5)v99.
-           05 ws-r-store-05-cnt             pic 999.
-           05 ws-r-store-05-amt             pic 9(5)v99.
-           05 ws-r-store-12-cnt             pic 999.
-           05 ws-r-store-12-amt             pic 9(5)v99.
            05 ws-CA-perc                    pic 99v99.
            05 ws-CR-perc                    pic 99v99.
            05 ws-DB-perc                    pic 99v99.
+      *
+      *-----------------------------------------------
+      *  UNMATCHED-STORE EXCEPTION BUCKET
+      *-----------------------------------------------
+       01 ws-unmatched-count                pic 999 value 0.
+       01 ws-unmatched-amt                  pic 9(5)v99 value 0.
+      *
+       01 ws-unmatched-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(24)
+                value "UNMATCHED STORE NUMBER:".
+           05 filler                        pic x(1)
+                value spaces.
+           05 dl-unmatched-store             pic 99.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(11)
+                value "TRAN CODE:".
+           05 dl-unmatched-code              pic x.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(7)
+                value "AMOUNT:".
+           05 dl-unmatched-amt               pic $$$,$$9.99.
+      *
+       01 ws-unmatched-total-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(27)
+                value "Unmatched Store Records:".
+           05 filler                        pic x(42)
+                value spaces.
+           05 dl-unmatched-total-cnt         pic 999.
+           05 filler                        pic x(15)
+                value spaces.
+           05 dl-unmatched-total-amt         pic $$$,$$9.99.
+      *
+      *-----------------------------------------------
+      *  LARGEST / SMALLEST SL TOTAL BY STORE
+      *-----------------------------------------------
+       01 ws-largest-amount                 pic 9(8)v99 value 0.
+       01 ws-largest-store                  pic 99      value 0.
+       01 ws-smallest-amount                pic 9(8)v99 value 999999.99.
+       01 ws-smallest-store                 pic 99      value 0.
+      *
+       01 dl-largest.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(28)
+                value "Store with largest SL total:".
+           05 filler                        pic x(3)
+                value spaces.
+           05 dl-largest-store               pic zz.
+      *
+       01 dl-smallest.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(29)
+                value "Store with smallest SL total:".
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-smallest-store              pic zz.
+      *
+      *-----------------------------------------------
+      *  RECONCILIATION TRAILER (RECORDS READ VS SPLIT)
+      *-----------------------------------------------
+       01 ws-total-read-count               pic 9(4) value 0.
+       01 ws-total-split-count              pic 9(4) value 0.
+      *
+       01 ws-reconciliation-line.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(14)
+                value "Records Read:".
+           05 dl-recon-read                 pic zzz9.
+           05 filler                        pic x(4)
+                value spaces.
+           05 filler                        pic x(14)
+                value "Records Split:".
+           05 dl-recon-split                pic zzz9.
+           05 filler                        pic x(4)
+                value spaces.
+           05 dl-recon-status                pic x(14).
+      *
+      *-----------------------------------------------
+      *  BUSINESS-DATE BATCH WINDOW
+      *-----------------------------------------------
+       01 ws-target-business-date           pic 9(8) value 0.
+       01 ws-bizdate-eof-flag                pic x value "N".
+       01 ws-outside-window-count           pic 999 value 0.
+       01 ws-skip-record-flag               pic x value "N".
+           88 ws-skip-record                  value "Y".
       *
        01 ws-constants.
            05 ws-store-01                   pic 99 value 01.
@@ -544,6 +646,7 @@
        000-main.
       *
            perform 100-open-files.
+           perform 120-load-business-date.
            perform 150-report-header.
            perform 200-read-file.
            perform 400-process-recs
@@ -556,6 +659,21 @@
            open input input-file.
            open output report-file, output-sl, output-r.
            move ws-eof-n                    to    ws-eof-flag.
+      *
+       120-load-business-date.
+      * pick up the single business date this run should select --
+      * an empty window file means process every date on INFILE
+           open input business-date-file.
+           perform 122-read-business-date
+                until ws-bizdate-eof-flag is equal to ws-eof-y.
+           close business-date-file.
+      *
+       122-read-business-date.
+           read business-date-file
+                at end move ws-eof-y        to ws-bizdate-eof-flag
+                not at end move business-date-line
+                                             to ws-target-business-date
+           end-read.
       *
        150-report-header.
            move function current-date       to ws-current-date.
@@ -568,9 +686,25 @@
 
       *
        200-read-file.
+           move "N"                         to ws-skip-record-flag.
+
            read input-file
                at end move ws-eof-y         to ws-eof-flag.
 
+           if ws-eof-flag not equal to ws-eof-y
+                add 1                       to ws-total-read-count
+           end-if.
+
+           if ws-eof-flag not equal to ws-eof-y
+                and ws-target-business-date not equal to 0
+                and il-business-date not equal to
+                    ws-target-business-date
+                then
+                add 1                       to ws-outside-window-count
+                move "Y"                    to ws-skip-record-flag
+                go to 200-exit
+           end-if.
+
            if il-code-S then
                 add 1                       to ws-s-counter
                 move ws-s-counter           to ws-s-total
@@ -608,22 +742,16 @@
            compute ws-CR-perc = (ws-CR-count * 100) /  ws-SL-total.
            compute ws-DB-perc = (ws-DB-count * 100) /  ws-SL-total.
 
+       200-exit.
+           exit.
       *
        400-process-recs.
-           perform 510-split-sl.
-           perform 515-split-r.
-           perform 520-sl-store-01.
-           perform 525-sl-store-02.
-           perform 530-sl-store-03.
-           perform 535-sl-store-04.
-           perform 540-sl-store-05.
-           perform 545-sl-store-12.
-           perform 550-r-store-01.
-           perform 555-r-store-02.
-           perform 560-r-store-03.
-           perform 565-r-store-04.
-           perform 570-r-store-05.
-           perform 575-r-store-12.
+           if not ws-skip-record
+                perform 510-split-sl
+                perform 515-split-r
+                perform 520-accum-sl-store
+                perform 550-accum-r-store
+           end-if.
            perform 700-split-record.
 
            perform 500-process-detail
@@ -637,176 +765,161 @@
            if il-tran-code = "S" or il-tran-code = "L" then
                 write output-sl-line        from input-line
                 add il-tran-amt             to ws-SL-total-amt
+                add 1                       to ws-total-split-count
            end-if.
       *
        515-split-r.
            if il-tran-code = "R" then
                 write output-r-line         from input-line
+                add 1                       to ws-total-split-count
            end-if.
       *
-       520-sl-store-01.
-           if (il-tran-code = "S" or il-tran-code = "L")
-                and il-store-01 then
-                move ws-store-01            to dl-sl-store-num-01
-                add 1                       to ws-sl-store-01-cnt
-                add il-tran-amt             to ws-sl-store-01-amt
-           end-if.
-      *
-       525-sl-store-02.
-           if (il-tran-code = "S" or il-tran-code = "L")
-                and il-store-02 then
-                move ws-store-02            to dl-sl-store-num-02
-                add 1                       to ws-sl-store-02-cnt
-                add il-tran-amt             to ws-sl-store-02-amt
-           end-if.
-      *
-       530-sl-store-03.
-           if (il-tran-code = "S" or il-tran-code = "L")
-                and il-store-03 then
-                move ws-store-03            to dl-sl-store-num-03
-                add 1                       to ws-sl-store-03-cnt
-                add il-tran-amt             to ws-sl-store-03-amt
-           end-if.
-      *
-       535-sl-store-04.
-           if (il-tran-code = "S" or il-tran-code = "L")
-                and il-store-04 then
-                move ws-store-04            to dl-sl-store-num-04
-                add 1                       to ws-sl-store-04-cnt
-                add il-tran-amt             to ws-sl-store-04-amt
-           end-if.
-      *
-       540-sl-store-05.
-           if (il-tran-code = "S" or il-tran-code = "L")
-                and il-store-05 then
-                move ws-store-05            to dl-sl-store-num-05
-                add 1                       to ws-sl-store-05-cnt
-                add il-tran-amt             to ws-sl-store-05-amt
-           end-if.
-      *
-       545-sl-store-12.
-           if (il-tran-code = "S" or il-tran-code = "L")
-                and il-store-12 then
-                move ws-store-12            to dl-sl-store-num-12
-                add 1                       to ws-sl-store-12-cnt
-                add il-tran-amt             to ws-sl-store-12-amt
-           end-if.
-      *
-       550-r-store-01.
-           if il-tran-code = "R" and il-store-01 then
-                move ws-store-01            to dl-r-store-num-01
-                add 1                       to ws-r-store-01-cnt
-                add il-tran-amt             to ws-r-store-01-amt
-           end-if.
-      *
-       555-r-store-02.
-           if il-tran-code = "R" and il-store-02 then
-                move ws-store-02            to dl-r-store-num-02
-                add 1                       to ws-r-store-02-cnt
-                add il-tran-amt             to ws-r-store-02-amt
-           end-if.
-      *
-       560-r-store-03.
-           move ws-store-03            to dl-r-store-num-03
-           if il-tran-code = "R" and il-store-03 then
-
-                add 1                       to ws-r-store-03-cnt
-                add il-tran-amt             to ws-r-store-03-amt
-           end-if.
-      *
-       565-r-store-04.
-           if il-tran-code = "R" and il-store-04 then
-                move ws-store-04            to dl-r-store-num-04
-                add 1                       to ws-r-store-04-cnt
-                add il-tran-amt             to ws-r-store-04-amt
-           end-if.
-      *
-       570-r-store-05.
-           if il-tran-code = "R" and il-store-05 then
-                move ws-store-05            to dl-r-store-num-05
-                add 1                       to ws-r-store-05-cnt
-                add il-tran-amt             to ws-r-store-05-amt
+       520-accum-sl-store.
+      * all six recognized stores are handled by one table-driven
+      * paragraph -- adding a store is a table-size change, not a
+      * new paragraph
+           if (il-tran-code = "S" or il-tran-code = "L") then
+                if il-store-valid then
+                     add 1                  to ws-SL-count(il-store-num)
+                     add il-tran-amt        to
+                                    ws-SL-amount(il-store-num)
+                else
+                     perform 580-flag-unmatched-store
+                end-if
            end-if.
       *
-       575-r-store-12.
-           if il-tran-code = "R" and il-store-12 then
-                move ws-store-12            to dl-r-store-num-12
-                add 1                       to ws-r-store-12-cnt
-                add il-tran-amt             to ws-r-store-12-amt
+       550-accum-r-store.
+           if il-tran-code = "R" then
+                if il-store-valid then
+                     add 1                  to ws-R-count(il-store-num)
+                     add il-tran-amt        to
+                                    ws-R-amount(il-store-num)
+                else
+                     perform 580-flag-unmatched-store
+                end-if
            end-if.
       *
-
-
+       580-flag-unmatched-store.
+           add 1                            to ws-unmatched-count.
+           add il-tran-amt                  to ws-unmatched-amt.
+           move il-store-num                to dl-unmatched-store.
+           move il-tran-code                to dl-unmatched-code.
+           move il-tran-amt                 to dl-unmatched-amt.
+           write report-line                from ws-unmatched-line.
       *
        700-split-record.
 
            perform 200-read-file.
       *
        800-summary-files.
-           perform varying ws-index from 1 by 1 until ws-index > 12
-                if ws-index-valid then
-                    move ws-SL-total        to dl-sl-rec
-                    move ws-SL-total-amt    to dl-sl-amounts
+           move ws-SL-total                to dl-sl-rec.
+           move ws-SL-total-amt            to dl-sl-amounts.
 
-                    move ws-s-total         to dl-sale-records
-                    move ws-s-total-amt     to dl-sale-amounts
+           move ws-s-total                 to dl-sale-records.
+           move ws-s-total-amt             to dl-sale-amounts.
 
-                    move ws-l-total         to dl-lay-records
-                    move ws-lay-total-amt   to dl-lay-amounts
+           move ws-l-total                 to dl-lay-records.
+           move ws-lay-total-amt           to dl-lay-amounts.
 
-                    move ws-r-total         to dl-ret-records
-                    move ws-r-total-amt     to dl-ret-amounts
+           move ws-r-total                 to dl-ret-records.
+           move ws-r-total-amt             to dl-ret-amounts.
 
-                    move ws-grand-total     to dl-slr-total
+           move ws-grand-total             to dl-slr-total.
 
-                    move ws-sl-store-01-cnt to dl-sl-01-cnt
-                    move ws-sl-store-01-amt to dl-sl-01-amt
+           move ws-store-01                to dl-sl-store-num-01.
+           move ws-SL-count(1)             to dl-sl-01-cnt.
+           move ws-SL-amount(1)            to dl-sl-01-amt.
 
-                    move ws-sl-store-02-cnt to dl-sl-02-cnt
-                    move ws-sl-store-02-amt to dl-sl-02-amt
+           move ws-store-02                to dl-sl-store-num-02.
+           move ws-SL-count(2)             to dl-sl-02-cnt.
+           move ws-SL-amount(2)            to dl-sl-02-amt.
 
-                    move ws-sl-store-03-cnt to dl-sl-03-cnt
-                    move ws-sl-store-03-amt to dl-sl-03-amt
+           move ws-store-03                to dl-sl-store-num-03.
+           move ws-SL-count(3)             to dl-sl-03-cnt.
+           move ws-SL-amount(3)            to dl-sl-03-amt.
 
-                    move ws-sl-store-04-cnt to dl-sl-04-cnt
-                    move ws-sl-store-04-amt to dl-sl-04-amt
+           move ws-store-04                to dl-sl-store-num-04.
+           move ws-SL-count(4)             to dl-sl-04-cnt.
+           move ws-SL-amount(4)            to dl-sl-04-amt.
 
-                    move ws-sl-store-05-cnt to dl-sl-05-cnt
-                    move ws-sl-store-05-amt to dl-sl-05-amt
+           move ws-store-05                to dl-sl-store-num-05.
+           move ws-SL-count(5)             to dl-sl-05-cnt.
+           move ws-SL-amount(5)            to dl-sl-05-amt.
 
-                    move ws-sl-store-12-cnt to dl-sl-12-cnt
-                    move ws-sl-store-12-amt to dl-sl-12-amt
+           move ws-store-12                to dl-sl-store-num-12.
+           move ws-SL-count(12)            to dl-sl-12-cnt.
+           move ws-SL-amount(12)           to dl-sl-12-amt.
 
-                    move ws-r-store-01-cnt  to dl-r-01-cnt
-                    move ws-r-store-01-amt  to dl-r-01-amt
+           move ws-store-01                to dl-r-store-num-01.
+           move ws-R-count(1)              to dl-r-01-cnt.
+           move ws-R-amount(1)             to dl-r-01-amt.
 
-                    move ws-r-store-02-cnt  to dl-r-02-cnt
-                    move ws-r-store-02-amt  to dl-r-02-amt
+           move ws-store-02                to dl-r-store-num-02.
+           move ws-R-count(2)              to dl-r-02-cnt.
+           move ws-R-amount(2)             to dl-r-02-amt.
 
-                    move ws-r-store-03-cnt  to dl-r-03-cnt
-                    move ws-r-store-03-amt  to dl-r-03-amt
+           move ws-store-03                to dl-r-store-num-03.
+           move ws-R-count(3)              to dl-r-03-cnt.
+           move ws-R-amount(3)             to dl-r-03-amt.
 
-                    move ws-r-store-04-cnt  to dl-r-04-cnt
-                    move ws-r-store-04-amt  to dl-r-04-amt
+           move ws-store-04                to dl-r-store-num-04.
+           move ws-R-count(4)              to dl-r-04-cnt.
+           move ws-R-amount(4)             to dl-r-04-amt.
 
-                    move ws-r-store-05-cnt  to dl-r-05-cnt
-                    move ws-r-store-05-amt  to dl-r-05-amt
+           move ws-store-05                to dl-r-store-num-05.
+           move ws-R-count(5)              to dl-r-05-cnt.
+           move ws-R-amount(5)             to dl-r-05-amt.
 
-                    move ws-r-store-12-cnt  to dl-r-12-cnt
-                    move ws-r-store-12-amt  to dl-r-12-amt
+           move ws-store-12                to dl-r-store-num-12.
+           move ws-R-count(12)             to dl-r-12-cnt.
+           move ws-R-amount(12)            to dl-r-12-amt.
 
-                    move ws-CA-count        to dl-CA-cnt
-                    move ws-CA-perc         to dl-CA-per
+           move ws-CA-count                to dl-CA-cnt.
+           move ws-CA-perc                 to dl-CA-per.
 
-                    move ws-CR-count        to dl-CR-cnt
-                    move ws-CR-perc         to dl-CR-per
+           move ws-CR-count                to dl-CR-cnt.
+           move ws-CR-perc                 to dl-CR-per.
 
-                    move ws-DB-count        to dl-DB-cnt
-                    move ws-DB-perc         to dl-DB-per
+           move ws-DB-count                to dl-DB-cnt.
+           move ws-DB-perc                 to dl-DB-per.
 
+      *-----------------------------------------------
+      *  LARGEST / SMALLEST SL TOTAL BY STORE
+      *-----------------------------------------------
+           perform varying ws-index from 1 by 1 until ws-index > 12
+                if ws-index-valid then
+                     if ws-SL-amount(ws-index) > ws-largest-amount
+                          move ws-SL-amount(ws-index)
+                                                  to ws-largest-amount
+                          move ws-index          to ws-largest-store
+                     end-if
+                     if ws-SL-amount(ws-index) < ws-smallest-amount
+                          move ws-SL-amount(ws-index)
+                                                  to ws-smallest-amount
+                          move ws-index          to ws-smallest-store
+                     end-if
                 end-if
            end-perform.
 
+           move ws-largest-store           to dl-largest-store.
+           move ws-smallest-store          to dl-smallest-store.
+
+      *-----------------------------------------------
+      *  RECONCILIATION TRAILER
+      *-----------------------------------------------
+           move ws-total-read-count        to dl-recon-read.
+           move ws-total-split-count       to dl-recon-split.
+
+           if ws-total-read-count =
+                (ws-total-split-count + ws-outside-window-count)
+                move "BALANCED"             to dl-recon-status
+           else
+                move "OUT OF BALANCE"       to dl-recon-status
+           end-if.
+
+           move ws-unmatched-count         to dl-unmatched-total-cnt.
+           move ws-unmatched-amt           to dl-unmatched-total-amt.
+
            write report-line                from ws-blank-line.
            write report-line                from dls-sl-store-01.
            write report-line                from dls-sl-store-02.
@@ -814,6 +927,8 @@
            write report-line                from dls-sl-store-04.
            write report-line                from dls-sl-store-05.
            write report-line                from dls-sl-store-12.
+           write report-line                from dl-largest.
+           write report-line                from dl-smallest.
            write report-line                from ws-blank-line.
            write report-line                from ws-blank-line.
            write report-line                from dl-s-records.
@@ -836,6 +951,10 @@
            write report-line                from dl-r-records.
            write report-line                from ws-blank-line.
            write report-line                from dl-grand-total.
+           write report-line                from ws-blank-line.
+           write report-line from ws-unmatched-total-line.
+           write report-line                from ws-blank-line.
+           write report-line from ws-reconciliation-line.
 
       *
        900-close-files.
@@ -844,4 +963,4 @@
            close output-sl.
            close output-r.
       *
-       end program A7SPLIT.
\ No newline at end of file
+       end program A7SPLIT.
