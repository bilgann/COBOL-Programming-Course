@@ -3,6 +3,28 @@
        date-written. January 26th, 2025.
        author. Bilgan Kiris.
       *Description:
+      *
+      *-----------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------
+      * 2026-08-09  flag item classes outside A/F/B instead of
+      *             silently defaulting discount to zero; the
+      *             discount rate/threshold table doubles as
+      *             the valid-class list (see 420-lookup-
+      *             discount-rate).
+      * 2026-08-09  print the report-wide grand totals that were
+      *             already being accumulated.
+      * 2026-08-09  items-without-discount percentage is now
+      *             computed once at end of job, not per line.
+      * 2026-08-09  page header now carries a real "PAGE n"
+      *             number.
+      * 2026-08-09  discount class/threshold/rate schedule is
+      *             now read from a control file (DISCFILE)
+      *             instead of being hardcoded.
+      * 2026-08-09  DISCFILE is now optional, falling back to the
+      *             original A/B/F schedule when absent; class D,
+      *             which never had a discount row, no longer
+      *             gets flagged BAD CLASS for that reason.
       *
        environment division.
        configuration section.
@@ -19,6 +41,13 @@
            select output-file
                assign to OUTFILE
                organization is sequential.
+      *
+      * discount schedule control file declaration -- optional; a
+      * missing file falls back to the original hardcoded A/B/F
+      * schedule this report used before DISCFILE existed
+           select optional discount-file
+               assign to DISCFILE
+               organization is sequential.
       *
        data division.
        file section.
@@ -35,19 +64,32 @@
            05 il-qty                        pic 9(3).
            05 il-price                      pic 9(4)v99.
 
+      *
+       fd discount-file
+           recording mode is F
+           data record is discount-line
+           record contains 10 characters.
+      *
+       01 discount-line.
+           05 df-class                      pic x(1).
+           05 df-threshold                  pic 9(6).
+           05 df-rate                       pic 9(2)v99.
       *
        fd output-file
            recording mode is F
            data record is output-line
-           record contains 108 characters.
+           record contains 115 characters.
       *
-       01 output-line                       pic x(107).
+       01 output-line                       pic x(115).
 
        working-storage section.
       *
        01 ws-page-header.
-           05 filler                        pic x(91)
+           05 filler                        pic x(84)
                 value spaces.
+           05 filler                        pic x(5)
+                value "PAGE ".
+           05 ws-pg-num-disp                   pic z9.
            05 ws-title-name                 pic x(16)
                 value "Bilgan Kiris, A2".
 
@@ -130,8 +172,43 @@
        01 ws-page-summary                   pic x(107)
            value "PageS".
 
-       01 ws-report-summary                 pic x(107)
-           value "ReportS".
+       01 ws-report-summary-title           pic x(107)
+           value "REPORT TOTALS".
+
+       01 ws-report-summary-line1.
+           05 filler                        pic x(23)
+                value "TOTAL ITEMS PROCESSED:".
+           05 rs-total-items                pic zzzz9.
+           05 filler                        pic x(79)
+                value spaces.
+
+       01 ws-report-summary-line2.
+           05 filler                        pic x(23)
+                value "TOTAL EXTENDED PRICE:".
+           05 rs-total-extended-price       pic $$$,$$$,$$9.99.
+           05 filler                        pic x(70)
+                value spaces.
+
+       01 ws-report-summary-line3.
+           05 filler                        pic x(23)
+                value "TOTAL NET PRICE:".
+           05 rs-total-net-price            pic $$$,$$$,$$9.99.
+           05 filler                        pic x(70)
+                value spaces.
+
+       01 ws-report-summary-line4.
+           05 filler                        pic x(23)
+                value "TOTAL TRANS CHARGE:".
+           05 rs-total-trans-charge         pic $$$,$$9.99.
+           05 filler                        pic x(73)
+                value spaces.
+
+       01 ws-report-summary-line5.
+           05 filler                        pic x(23)
+                value "TOTAL NO-DISCOUNT AMT:".
+           05 rs-total-no-discount          pic $$$,$$9.99.
+           05 filler                        pic x(72)
+                value spaces.
 
        01 ws-blank-line                     pic x(107)
            value spaces.
@@ -160,6 +237,9 @@
            05 filler                        pic x(7)
                 value spaces.
            05 ws-trans-charge               pic $$,$$9.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 dl-class-flag                 pic x(9).
 
        01 ws-detail-calc.
            05 qty                           pic 9(4).
@@ -170,6 +250,9 @@
            05 trans-percentage              pic 9(3)v99.
            05 trans-charge                  pic 9(9)v99.
 
+       77 ws-bad-class-text                 pic x(9)
+           value "BAD CLASS".
+
 
        01 ws-file.
            05 ws-eof-flag                   pic x.
@@ -177,6 +260,24 @@
                 value "Y".
            05 ws-eof-n                      pic x
                 value "N".
+           05 ws-disc-eof-flag              pic x.
+
+       01 ws-discount-schedule.
+           05 ws-disc-entry  occurs 20 times.
+                10 ws-disc-class            pic x(1).
+                10 ws-disc-threshold        pic 9(6).
+                10 ws-disc-rate             pic 9(2)v99.
+       01 ws-disc-entry-count               pic 9(2) value 0.
+
+       01 ws-disc-lookup.
+           05 ws-disc-lookup-idx            pic 9(2).
+           05 ws-disc-found-threshold       pic 9(6).
+           05 ws-disc-found-rate            pic 9(2)v99.
+           05 ws-disc-found-switch          pic x value "N".
+                88 ws-disc-found            value "Y".
+
+       01 ws-class-switch                   pic x value "N".
+           88 ws-class-invalid              value "Y".
 
        01 ws-page.
            05 ws-lines-per-page             pic 99
@@ -203,32 +304,70 @@
            05 filler                        pic x
                 value "%".
 
-       01 ws-item-no-disc-perc              pic zzz,zz9.99.
-
 
        procedure division.
        000-main.
       *
            perform 100-open-files.
+           perform 150-load-discount-schedule.
            write output-line                from ws-report-header.
            perform 200-read-file.
            perform 400-process-recs
                 until ws-eof-flag is equal to ws-eof-y.
-           write output-line                from ws-report-summary.
+           perform 800-report-summary.
            perform 900-close-files.
            goback.
 
        100-open-files.
            open input input-file.
+           open input discount-file.
            open output output-file.
            move ws-eof-n                    to ws-eof-flag.
 
+       150-load-discount-schedule.
+           move ws-eof-n                    to ws-disc-eof-flag.
+           perform 160-read-discount-rec.
+           perform 170-store-discount-rec
+                until ws-disc-eof-flag is equal to ws-eof-y.
+           close discount-file.
+
+           if ws-disc-entry-count = 0
+                perform 180-default-discount-schedule
+           end-if.
+
+      * DISCFILE absent or empty -- fall back to the original
+      * hardcoded A/B/F schedule this report used before DISCFILE
+      * existed
+       180-default-discount-schedule.
+           move 3                           to ws-disc-entry-count.
+           move "A"                         to ws-disc-class(1).
+           move 200                         to ws-disc-threshold(1).
+           move 7.50                        to ws-disc-rate(1).
+           move "B"                         to ws-disc-class(2).
+           move 100                         to ws-disc-threshold(2).
+           move 7.50                        to ws-disc-rate(2).
+           move "F"                         to ws-disc-class(3).
+           move 1000                        to ws-disc-threshold(3).
+           move 7.50                        to ws-disc-rate(3).
+
+       160-read-discount-rec.
+           read discount-file
+                at end move ws-eof-y        to ws-disc-eof-flag.
+
+       170-store-discount-rec.
+           add 1 to ws-disc-entry-count.
+           move df-class       to ws-disc-class(ws-disc-entry-count).
+           move df-threshold   to ws-disc-threshold(ws-disc-entry-count).
+           move df-rate        to ws-disc-rate(ws-disc-entry-count).
+           perform 160-read-discount-rec.
+
        200-read-file.
            read input-file
                 at end move ws-eof-y        to ws-eof-flag.
 
        400-process-recs.
            add 1 to ws-page-num.
+           move ws-page-num                 to ws-pg-num-disp.
            if ws-page-num is equal to 1 then
                 write output-line           from ws-page-header
                 write output-line           from ws-blank-line
@@ -253,9 +392,6 @@
                     until ws-line-ctr > ws-lines-per-page or
                         ws-eof-flag is equal to ws-eof-y.
 
-      *    printing the "items without discount" line
-           write output-line                from ws-item-no-disc.
-
            write output-line                from ws-page-summary.
 
        500-process-detail.
@@ -265,23 +401,41 @@
       *    calculate extended price
            multiply il-qty by il-price giving extended-price.
 
-
-      * Reset discount before calculating
-      *      move 0 to discount.
-
-
-      *    apply discount based on class
-           if il-class = "A" and extended-price > 200
-                multiply extended-price by 7.5 giving discount
-                divide discount by 100 giving discount
-           else if il-class = "F" and extended-price > 1000
-                multiply extended-price by 7.5 giving discount
-                divide discount by 100 giving discount
-           else if il-class = "B" and il-qty > 100
-               multiply extended-price by 7.5 giving discount
-               divide discount by 100 giving discount
+           move "N"                         to ws-class-switch.
+           move spaces                      to dl-class-flag.
+
+      *    apply discount based on class/threshold/rate looked up
+      *    from the discount schedule control file
+           perform 420-lookup-discount-rate.
+
+           if not ws-disc-found
+      *         class D carries a transportation charge below but has
+      *         never carried a quantity/price discount, so its
+      *         absence from the discount schedule is not a bad class
+                if il-class = "D"
+                     move 0.00 to discount
+                else
+                     move 0.00 to discount
+                     set ws-class-invalid to true
+                     move ws-bad-class-text to dl-class-flag
+                end-if
+           else if il-class = "B"
+                if il-qty > ws-disc-found-threshold
+                     multiply extended-price by ws-disc-found-rate
+                          giving discount
+                     divide discount by 100 giving discount
+                else
+                     move 0.00 to discount
+                end-if
            else
-               move 0.00 to discount
+                if extended-price > ws-disc-found-threshold
+                     multiply extended-price by ws-disc-found-rate
+                          giving discount
+                     divide discount by 100 giving discount
+                else
+                     move 0.00 to discount
+                end-if
+           end-if.
 
 
       *    transportation charge calculation
@@ -310,25 +464,20 @@
       *    counting total items
            add 1 to total-items.
 
-      *    check if the item has no discount
-           if total-items > 0
-                divide items-no-discount by total-items
-                giving perc-no-discount
-                multiply perc-no-discount by 100
-                giving perc-no-discount
-           else
-                move 0 to perc-no-discount
-           end-if.
-
+      *    items-without-discount percentage is computed once, at
+      *    end of job, in 800-report-summary -- not per line.
            if discount = 0
                 add 1 to items-no-discount
+                add extended-price to total-no-discount
            end-if.
 
       * calculate net price
-           subtract discount from extended-price giving net-price
-
-
+           subtract discount from extended-price giving net-price.
 
+      *    roll the grand totals forward
+           add extended-price       to total-extended-price.
+           add net-price            to total-net-price.
+           add trans-charge         to total-trans-charge.
 
       *    store calculated data
            move il-itemNo                   to item-no.
@@ -341,7 +490,6 @@
            move il-class                    to product-class.
            move trans-percentage            to ws-trans-percentage.
            move trans-charge                to ws-trans-charge.
-           move perc-no-discount            to ws-item-no-disc-perc.
 
 
            write output-line                from ws-detail-line.
@@ -351,10 +499,55 @@
 
            perform 200-read-file.
 
+       420-lookup-discount-rate.
+           move 0                           to ws-disc-found-threshold.
+           move 0                           to ws-disc-found-rate.
+           move "N"                         to ws-disc-found-switch.
+           perform varying ws-disc-lookup-idx from 1 by 1
+                until ws-disc-lookup-idx > ws-disc-entry-count
+                    or ws-disc-found
+                if ws-disc-class(ws-disc-lookup-idx) = il-class
+                     move ws-disc-threshold(ws-disc-lookup-idx)
+                          to ws-disc-found-threshold
+                     move ws-disc-rate(ws-disc-lookup-idx)
+                          to ws-disc-found-rate
+                     set ws-disc-found      to true
+                end-if
+           end-perform.
+
+       800-report-summary.
+      *    compute the items-without-discount percentage once,
+      *    at end of job
+           if total-items > 0
+                divide items-no-discount by total-items
+                giving perc-no-discount
+                multiply perc-no-discount by 100
+                giving perc-no-discount
+           else
+                move 0 to perc-no-discount
+           end-if.
+
+           move total-items                 to rs-total-items.
+           move total-extended-price        to rs-total-extended-price.
+           move total-net-price             to rs-total-net-price.
+           move total-trans-charge          to rs-total-trans-charge.
+           move total-no-discount           to rs-total-no-discount.
 
+           move spaces                      to output-line.
+           write output-line.
+           write output-line                from ws-report-summary-title.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-report-summary-line1.
+           write output-line                from ws-report-summary-line2.
+           write output-line                from ws-report-summary-line3.
+           write output-line                from ws-report-summary-line4.
+           write output-line                from ws-report-summary-line5.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-item-no-disc.
 
        900-close-files.
            close input-file.
            close output-file.
 
-       end program A2ILIST.
\ No newline at end of file
+       end program A2ILIST.
+
